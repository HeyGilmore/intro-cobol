@@ -0,0 +1,210 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GRDCORR.
+       AUTHOR.     HEYGILMORE.
+       DATE-WRITTEN. 2025-12-08.
+      ** Grade correction utility. Applies score corrections from a
+      ** CORRECTION-FILE against the CLASS-ROSTER (old-master/
+      ** new-master update, same pattern as PAYCHECK1's EMPLOYEE
+      ** file handling) and writes a before/after AUDIT-LOG record
+      ** for every changed field, since a corrected score has to be
+      ** traceable to who changed it and when.
+      ** NOTE: LETTER-GRADE isn't itself a stored field anywhere in
+      ** this system - GRADES1 derives it fresh from SCORE1-3 every
+      ** run - so the audit trail covers the stored SCORE1/SCORE2/
+      ** SCORE3 fields whose correction is what actually changes the
+      ** letter grade on the next GRADES1 run.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ROSTER-IN ASSIGN TO "ROSTER"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT ROSTER-OUT ASSIGN TO "ROSTNEW"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT CORRECTION-FILE ASSIGN TO "GRDCORR"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "GRDAUDIT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXCEPTION-LOG ASSIGN TO "EXCPLOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ROSTER-IN.
+       01  ROSTER-IN-RECORD.
+           COPY STUREC REPLACING ==STUDENT-ID== BY ==RI-STUDENT-ID==
+                                 ==STUDENT-NAME== BY ==RI-STUDENT-NAME==
+                                 ==SCORE1== BY ==RI-SCORE1==
+                                 ==SCORE2== BY ==RI-SCORE2==
+                                 ==SCORE3== BY ==RI-SCORE3==
+                                 ==WEIGHT1== BY ==RI-WEIGHT1==
+                                 ==WEIGHT2== BY ==RI-WEIGHT2==
+                                 ==WEIGHT3== BY ==RI-WEIGHT3==
+                                 ==EXTRA-CREDIT-POINTS== BY
+                                     ==RI-EXTRA-CREDIT==.
+
+       FD  ROSTER-OUT.
+       01  ROSTER-OUT-RECORD     PIC X(47).
+
+      *> One correction per student per run: which score field to
+      *> replace, its new value, and who authorized the change.
+       FD  CORRECTION-FILE.
+       01  CORRECTION-RECORD.
+           05  CORR-STUDENT-ID     PIC X(6).
+           05  CORR-FIELD-CODE     PIC X(1).
+               88  CORR-IS-SCORE1            VALUE "1".
+               88  CORR-IS-SCORE2            VALUE "2".
+               88  CORR-IS-SCORE3            VALUE "3".
+           05  CORR-NEW-VALUE      PIC 9(3).
+           05  CORR-CHANGED-BY     PIC X(10).
+
+       FD  AUDIT-LOG-FILE.
+       01  AUDIT-LOG-LINE          PIC X(80).
+
+       FD  EXCEPTION-LOG.
+       01  EXCEPTION-LOG-LINE      PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-ROSTER-EOF-SWITCH PIC X(1) VALUE "N".
+           88  ROSTER-END-OF-FILE        VALUE "Y".
+       01  WS-CORR-EOF-SWITCH   PIC X(1) VALUE "N".
+           88  CORR-END-OF-FILE          VALUE "Y".
+
+       01  WS-OLD-VALUE          PIC 9(3).
+       01  WS-FIELD-NAME         PIC X(6).
+       01  WS-CHANGE-DATE        PIC X(10).
+       01  WS-EXCEPTION-DATE     PIC X(10).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-OPEN-FILES.
+           PERFORM 1100-READ-ROSTER.
+           PERFORM 1150-READ-CORRECTION.
+           PERFORM 2000-APPLY-CORRECTIONS UNTIL ROSTER-END-OF-FILE.
+      *> Any correction left once the roster is exhausted has no
+      *> roster record at all (student ID not on the roster, or past
+      *> the last one) - log it the same as an in-stream unmatch.
+           PERFORM 2070-LOG-TRAILING-CORRECTION UNTIL CORR-END-OF-FILE.
+           PERFORM 9000-CLOSE-FILES.
+           STOP RUN.
+
+       1000-OPEN-FILES.
+           OPEN INPUT ROSTER-IN.
+           OPEN OUTPUT ROSTER-OUT.
+           OPEN INPUT CORRECTION-FILE.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           OPEN EXTEND EXCEPTION-LOG.
+
+       1100-READ-ROSTER.
+           READ ROSTER-IN
+               AT END SET ROSTER-END-OF-FILE TO TRUE
+           END-READ.
+
+       1150-READ-CORRECTION.
+           READ CORRECTION-FILE
+               AT END SET CORR-END-OF-FILE TO TRUE
+           END-READ.
+
+      *> One roster record can match at most one correction record
+      *> per run - simple 1-for-1, not a repeating group of
+      *> corrections per student. Corrections are matched by key
+      *> against the roster rather than assumed to line up
+      *> positionally: a correction whose student ID never turns up
+      *> in the roster (out of order, or a genuinely unmatched ID)
+      *> is logged to EXCEPTION-LOG and dropped instead of silently
+      *> skipped, the same reject-and-log posture PAYCHECK1/PAYCHECK2/
+      *> GRADES1 use for a bad record on their own input files.
+       2000-APPLY-CORRECTIONS.
+           PERFORM 2050-SKIP-UNMATCHED-CORRECTIONS.
+           IF NOT CORR-END-OF-FILE AND CORR-STUDENT-ID = RI-STUDENT-ID
+               PERFORM 2100-APPLY-ONE-CORRECTION
+               PERFORM 1150-READ-CORRECTION
+               PERFORM 2050-SKIP-UNMATCHED-CORRECTIONS
+           END-IF.
+           WRITE ROSTER-OUT-RECORD FROM ROSTER-IN-RECORD.
+           PERFORM 1100-READ-ROSTER.
+
+      *> A correction record with a student ID that sorts ahead of
+      *> the current roster record can never match it (the roster is
+      *> ordered by STUDENT-ID and only moves forward) - it is an
+      *> unmatched correction, not a future one.
+       2050-SKIP-UNMATCHED-CORRECTIONS.
+           PERFORM UNTIL CORR-END-OF-FILE
+                   OR CORR-STUDENT-ID NOT LESS THAN RI-STUDENT-ID
+               PERFORM 2060-LOG-UNMATCHED-CORRECTION
+               PERFORM 1150-READ-CORRECTION
+           END-PERFORM.
+
+       2060-LOG-UNMATCHED-CORRECTION.
+           MOVE FUNCTION CURRENT-DATE (1:10) TO WS-EXCEPTION-DATE.
+           MOVE SPACES TO EXCEPTION-LOG-LINE.
+           STRING "GRDCORR STUDENT-ID=" CORR-STUDENT-ID
+               " REASON=CORRECTION HAS NO MATCHING ROSTER RECORD"
+               " ON=" WS-EXCEPTION-DATE
+               DELIMITED BY SIZE INTO EXCEPTION-LOG-LINE.
+           WRITE EXCEPTION-LOG-LINE.
+
+       2070-LOG-TRAILING-CORRECTION.
+           PERFORM 2060-LOG-UNMATCHED-CORRECTION.
+           PERFORM 1150-READ-CORRECTION.
+
+       2100-APPLY-ONE-CORRECTION.
+           MOVE FUNCTION CURRENT-DATE (1:10) TO WS-CHANGE-DATE.
+      *> A score is a percentage - GRADES1's own 2050-EDIT-STUDENT-
+      *> RECORD rejects anything over 100 there, so a correction is
+      *> held to the same bound instead of being the one path into
+      *> SCORE1-3 that skips it.
+           IF CORR-NEW-VALUE > 100
+               PERFORM 2085-LOG-BAD-NEW-VALUE
+           ELSE
+               EVALUATE TRUE
+                   WHEN CORR-IS-SCORE1
+                       MOVE RI-SCORE1 TO WS-OLD-VALUE
+                       MOVE "SCORE1" TO WS-FIELD-NAME
+                       MOVE CORR-NEW-VALUE TO RI-SCORE1
+                       PERFORM 2200-WRITE-AUDIT-RECORD
+                   WHEN CORR-IS-SCORE2
+                       MOVE RI-SCORE2 TO WS-OLD-VALUE
+                       MOVE "SCORE2" TO WS-FIELD-NAME
+                       MOVE CORR-NEW-VALUE TO RI-SCORE2
+                       PERFORM 2200-WRITE-AUDIT-RECORD
+                   WHEN CORR-IS-SCORE3
+                       MOVE RI-SCORE3 TO WS-OLD-VALUE
+                       MOVE "SCORE3" TO WS-FIELD-NAME
+                       MOVE CORR-NEW-VALUE TO RI-SCORE3
+                       PERFORM 2200-WRITE-AUDIT-RECORD
+                   WHEN OTHER
+                       PERFORM 2080-LOG-BAD-FIELD-CODE
+               END-EVALUATE
+           END-IF.
+
+       2080-LOG-BAD-FIELD-CODE.
+           MOVE FUNCTION CURRENT-DATE (1:10) TO WS-EXCEPTION-DATE.
+           MOVE SPACES TO EXCEPTION-LOG-LINE.
+           STRING "GRDCORR STUDENT-ID=" CORR-STUDENT-ID
+               " REASON=UNKNOWN CORR-FIELD-CODE=" CORR-FIELD-CODE
+               " ON=" WS-EXCEPTION-DATE
+               DELIMITED BY SIZE INTO EXCEPTION-LOG-LINE.
+           WRITE EXCEPTION-LOG-LINE.
+
+       2085-LOG-BAD-NEW-VALUE.
+           MOVE FUNCTION CURRENT-DATE (1:10) TO WS-EXCEPTION-DATE.
+           MOVE SPACES TO EXCEPTION-LOG-LINE.
+           STRING "GRDCORR STUDENT-ID=" CORR-STUDENT-ID
+               " REASON=CORR-NEW-VALUE OUT OF RANGE (0-100) VALUE="
+               CORR-NEW-VALUE
+               " ON=" WS-EXCEPTION-DATE
+               DELIMITED BY SIZE INTO EXCEPTION-LOG-LINE.
+           WRITE EXCEPTION-LOG-LINE.
+
+       2200-WRITE-AUDIT-RECORD.
+           MOVE SPACES TO AUDIT-LOG-LINE.
+           STRING RI-STUDENT-ID " " WS-FIELD-NAME
+               " OLD=" WS-OLD-VALUE " NEW=" CORR-NEW-VALUE
+               " BY=" CORR-CHANGED-BY " ON=" WS-CHANGE-DATE
+               DELIMITED BY SIZE INTO AUDIT-LOG-LINE.
+           WRITE AUDIT-LOG-LINE.
+
+       9000-CLOSE-FILES.
+           CLOSE ROSTER-IN ROSTER-OUT CORRECTION-FILE AUDIT-LOG-FILE
+               EXCEPTION-LOG.
