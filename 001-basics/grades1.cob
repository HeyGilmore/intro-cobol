@@ -1,55 +1,446 @@
-       IDENTIFICATION DIVISION. 
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. GRADES1.
+       AUTHOR.     HEYGILMORE.
+       REMARKS. "BATCH GRADE CALCULATOR - READS CLASS-ROSTER".
+      *> STUDENT-MASTER is indexed by STUDENT-ID, so each roster
+      *> record's running course-count/quality-points are looked up
+      *> and rewritten by key instead of relying on TRANSCRIPT-MASTER-
+      *> IN/OUT staying in the same order as CLASS-ROSTER - a keyed
+      *> master beats a positional match, the same reasoning behind
+      *> PAYCHECK1/PAYCHECK2's indexed EMPLOYEE-MASTER.
 
-       DATA DIVISION. 
-       WORKING-STORAGE SECTION. 
-       01 STUDENT-NAME   PIC A(20).
-       01 SCORE1         PIC 9(3).
-       01 SCORE2         PIC 9(3).
-       01 SCORE3         PIC 9(3).
-       01 TOTAL-SCORE    PIC 9(4).
-       01 AVERAGE-SCORE  PIC 9(3).
-       01 LETTER-GRADE   PIC 9(1).
-       01 MESSAGE01      PIC X(4)  VALUE "FAIL".
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLASS-ROSTER ASSIGN TO "ROSTER"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT STUDENT-MASTER ASSIGN TO "STUMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SM-STUDENT-ID.
+           SELECT REPORT-CARD-FILE ASSIGN TO "RPTCARD.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CLASS-STATS-FILE ASSIGN TO "CLSSTAT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXCEPTION-LOG ASSIGN TO "EXCPLOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *> Weights are whole percentages and must add up to 100
+      *> (e.g. midterm 30, final 50, homework 20). Extra-credit
+      *> points are on the same 0-100 scale as a score, added
+      *> straight into the average rather than distorting one of the
+      *> three real scores.
+       FD  CLASS-ROSTER.
+       01  ROSTER-RECORD.
+           COPY STUREC.
+
+      *> One row per student, carrying the number of courses on file
+      *> and the running quality-point total those courses earned -
+      *> GPA is just SM-QUALITY-POINTS / SM-COURSE-COUNT, kept as two
+      *> separate accumulators rather than a rolling average so the
+      *> divide only happens when GPA is actually displayed. Keyed by
+      *> SM-STUDENT-ID so a student's record is found by identity, not
+      *> by position in the file.
+       FD  STUDENT-MASTER.
+       01  STUDENT-MASTER-RECORD.
+           05  SM-STUDENT-ID       PIC X(6).
+           05  SM-COURSE-COUNT     PIC 9(3).
+           05  SM-QUALITY-POINTS   PIC 9(5)V99.
+
+       FD  REPORT-CARD-FILE.
+       01  REPORT-CARD-LINE        PIC X(80).
+
+       FD  CLASS-STATS-FILE.
+       01  CLASS-STATS-LINE        PIC X(80).
+
+      *> Shared exception log - PAYCHECK1, PAYCHECK2, and
+      *> GRADES1 all append their edit-check rejections here so one
+      *> file has every exception from a job run.
+       FD  EXCEPTION-LOG.
+       01  EXCEPTION-LOG-LINE       PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  TERM-NAME               PIC X(20) VALUE SPACES.
+       01  WS-EOF-SWITCH     PIC X(1)  VALUE "N".
+           88  END-OF-FILE             VALUE "Y".
+       01  WS-STUDENT-FOUND-SWITCH PIC X(1) VALUE "Y".
+           88  STUDENT-WAS-FOUND         VALUE "Y".
+           88  STUDENT-NOT-FOUND         VALUE "N".
+       01  TOTAL-SCORE       PIC 9(5).
+       01  AVERAGE-SCORE     PIC 9(3).
+      *> Widened from a single letter to hold +/- grades (A+, A-,
+      *> etc.) on finer 3-4 point bands instead of one bucket per
+      *> 10-point band.
+       01  LETTER-GRADE      PIC X(2).
+       01  MESSAGE01         PIC X(4)  VALUE "FAIL".
+
+      *> Grade-point value per letter grade on the standard 4.0 scale,
+      *> including +/- variants.
+       01  GRADE-POINT-VALUES.
+           05  FILLER PIC X(6) VALUE "A+4.00".
+           05  FILLER PIC X(6) VALUE "A 4.00".
+           05  FILLER PIC X(6) VALUE "A-3.70".
+           05  FILLER PIC X(6) VALUE "B+3.30".
+           05  FILLER PIC X(6) VALUE "B 3.00".
+           05  FILLER PIC X(6) VALUE "B-2.70".
+           05  FILLER PIC X(6) VALUE "C+2.30".
+           05  FILLER PIC X(6) VALUE "C 2.00".
+           05  FILLER PIC X(6) VALUE "C-1.70".
+           05  FILLER PIC X(6) VALUE "D+1.30".
+           05  FILLER PIC X(6) VALUE "D 1.00".
+           05  FILLER PIC X(6) VALUE "D-0.70".
+           05  FILLER PIC X(6) VALUE "F 0.00".
+       01  GRADE-POINT-TABLE REDEFINES GRADE-POINT-VALUES.
+           05  GP-ENTRY OCCURS 13 TIMES.
+               10  GP-LETTER-GRADE    PIC X(2).
+               10  GP-POINTS          PIC 9V99.
+       01  WS-GP-IDX             PIC 9(2).
+       01  QUALITY-POINTS-EARNED PIC 9V99.
+       01  CUM-GPA               PIC 9V99.
+       01  DISPLAY-CUM-GPA        PIC 9.99.
+
+       01  WS-VALID-RECORD     PIC X(1)  VALUE "Y".
+           88  RECORD-IS-VALID            VALUE "Y".
+           88  RECORD-IS-INVALID          VALUE "N".
+
+       01  WS-EXCEPTION-DATE    PIC X(10).
+       01  WS-RUN-DATE          PIC X(10).
+       01  WS-CARD-PAGE-NO      PIC 9(4)  VALUE ZERO.
+       01  WS-STATS-PAGE-NO     PIC 9(4)  VALUE ZERO.
+       01  DISPLAY-PAGE-NO      PIC ZZZ9.
+
+      * DISPLAY VERSIONS FOR THE REPORT CARD
+       01  DISPLAY-SCORE1       PIC ZZ9.
+       01  DISPLAY-SCORE2       PIC ZZ9.
+       01  DISPLAY-SCORE3       PIC ZZ9.
+       01  DISPLAY-WEIGHT1      PIC Z9.
+       01  DISPLAY-WEIGHT2      PIC Z9.
+       01  DISPLAY-WEIGHT3      PIC Z9.
+       01  DISPLAY-AVERAGE      PIC ZZ9.
+
+      * CLASS STATISTICS ACCUMULATED ACROSS THE WHOLE BATCH RUN
+       01  WS-STUDENT-COUNT     PIC 9(3)  VALUE ZERO.
+       01  WS-CLASS-TOTAL       PIC 9(6)  VALUE ZERO.
+       01  WS-CLASS-AVERAGE     PIC 9(3)  VALUE ZERO.
+       01  WS-HIGH-SCORE        PIC 9(3)  VALUE ZERO.
+       01  WS-LOW-SCORE         PIC 9(3)  VALUE 999.
+       01  DISPLAY-CLASS-AVG    PIC ZZ9.
+       01  DISPLAY-HIGH-SCORE   PIC ZZ9.
+       01  DISPLAY-LOW-SCORE    PIC ZZ9.
+
+      *> Honor roll: every student whose AVERAGE-SCORE lands 90+,
+      *> captured as we go so the summary can list them without a
+      *> second pass over the roster.
+       01  WS-HONOR-COUNT       PIC 9(3)  VALUE ZERO.
+       01  WS-HONOR-ROLL.
+           05  WS-HONOR-ENTRY OCCURS 50 TIMES
+                   INDEXED BY WS-HONOR-IDX.
+               10  HR-STUDENT-ID     PIC X(6).
+               10  HR-STUDENT-NAME   PIC A(20).
+               10  HR-AVERAGE        PIC 9(3).
 
        PROCEDURE DIVISION.
-           DISPLAY "Enter studen name: ".
-           ACCEPT STUDENT-NAME.
+       0000-MAIN.
+           PERFORM 1000-OPEN-FILES.
+           PERFORM 2000-PROCESS-STUDENTS UNTIL END-OF-FILE.
+           PERFORM 8900-PRINT-CLASS-STATISTICS.
+           PERFORM 9000-CLOSE-FILES.
+           STOP RUN.
+
+       1000-OPEN-FILES.
+           OPEN INPUT CLASS-ROSTER.
+           OPEN I-O STUDENT-MASTER.
+           OPEN OUTPUT REPORT-CARD-FILE.
+           OPEN OUTPUT CLASS-STATS-FILE.
+           OPEN EXTEND EXCEPTION-LOG.
+           MOVE FUNCTION CURRENT-DATE (1:10) TO WS-RUN-DATE.
+           PERFORM 1100-READ-STUDENT.
+
+       1100-READ-STUDENT.
+           READ CLASS-ROSTER
+               AT END SET END-OF-FILE TO TRUE
+           END-READ.
+
+       1160-LOOKUP-STUDENT-MASTER.
+      *> SM-STUDENT-ID is STUDENT-MASTER's record key - a student who
+      *> has never had a course recorded won't be found yet, so that
+      *> student's counters start from zero.
+           SET STUDENT-WAS-FOUND TO TRUE.
+           MOVE STUDENT-ID TO SM-STUDENT-ID.
+           READ STUDENT-MASTER
+               INVALID KEY
+                   SET STUDENT-NOT-FOUND TO TRUE
+           END-READ.
+           IF STUDENT-NOT-FOUND
+               MOVE ZERO TO SM-COURSE-COUNT SM-QUALITY-POINTS
+           END-IF.
 
-           DISPLAY "Enter first score (0-100): ".
-           ACCEPT SCORE1.
+       2000-PROCESS-STUDENTS.
+           PERFORM 1160-LOOKUP-STUDENT-MASTER.
+           PERFORM 2050-EDIT-STUDENT-RECORD.
+           IF RECORD-IS-VALID
+               PERFORM 2100-CALC-AVERAGE
+               PERFORM 2200-ASSIGN-LETTER-GRADE
+               PERFORM 2250-UPDATE-TRANSCRIPT
+               PERFORM 2300-DISPLAY-RESULT
+               PERFORM 2400-PRINT-REPORT-CARD
+               PERFORM 2500-ACCUMULATE-CLASS-STATS
+           ELSE
+               PERFORM 2050-DISPLAY-REJECTION
+               PERFORM 2255-CARRY-FORWARD-TRANSCRIPT
+           END-IF.
+           PERFORM 1100-READ-STUDENT.
 
-           DISPLAY "Enter second score (0-100): ".
-           ACCEPT SCORE2.
+       2050-EDIT-STUDENT-RECORD.
+           SET RECORD-IS-VALID TO TRUE.
+           IF SCORE1 > 100 OR SCORE2 > 100 OR SCORE3 > 100
+               SET RECORD-IS-INVALID TO TRUE
+           END-IF.
 
-           DISPLAY "Enter third score (0-100): ".
-           ACCEPT SCORE3.
+       2050-DISPLAY-REJECTION.
+           DISPLAY "*** REJECTED STUDENT ID: " STUDENT-ID
+               " - SCORE1/SCORE2/SCORE3 MUST BE 0-100 ***".
+           DISPLAY " ".
+           PERFORM 2060-LOG-EXCEPTION.
 
-      *    Formula to gather everage
-           ADD SCORE1 TO SCORE2 GIVING TOTAL-SCORE.
-           ADD SCORE3 TO TOTAL-SCORE GIVING TOTAL-SCORE.
+       2060-LOG-EXCEPTION.
+           MOVE FUNCTION CURRENT-DATE (1:10) TO WS-EXCEPTION-DATE.
+           MOVE SPACES TO EXCEPTION-LOG-LINE.
+           STRING "GRADES1 STUDENT-ID=" STUDENT-ID
+               " REASON=SCORE1/SCORE2/SCORE3 MUST BE 0-100"
+               " ON=" WS-EXCEPTION-DATE
+               DELIMITED BY SIZE INTO EXCEPTION-LOG-LINE.
+           WRITE EXCEPTION-LOG-LINE.
 
-           DIVIDE TOTAL-SCORE BY 3 GIVING AVERAGE-SCORE.
+       2100-CALC-AVERAGE.
+      *> Weighted average: each score counts toward AVERAGE-SCORE in
+      *> proportion to its weight (weights are whole percentages that
+      *> should total 100) rather than a flat three-way split.
+      *> TOTAL-SCORE runs on a *100 scale (score * percent-weight),
+      *> so extra credit is scaled up by 100 the same way before it's
+      *> added in - that's what makes 5 points of extra credit move
+      *> AVERAGE-SCORE by 5, not by 0.05, once TOTAL-SCORE is divided
+      *> back down by 100 below.
+           COMPUTE TOTAL-SCORE ROUNDED =
+               (SCORE1 * WEIGHT1) + (SCORE2 * WEIGHT2)
+               + (SCORE3 * WEIGHT3) + (EXTRA-CREDIT-POINTS * 100).
+           DIVIDE TOTAL-SCORE BY 100 GIVING AVERAGE-SCORE ROUNDED.
+           IF AVERAGE-SCORE > 100
+               MOVE 100 TO AVERAGE-SCORE
+           END-IF.
 
-           EVALUATE TRUE 
+       2200-ASSIGN-LETTER-GRADE.
+           EVALUATE TRUE
+           WHEN AVERAGE-SCORE >= 97
+                MOVE "A+" TO LETTER-GRADE
+           WHEN AVERAGE-SCORE >= 93
+                MOVE "A " TO LETTER-GRADE
            WHEN AVERAGE-SCORE >= 90
-                MOVE "A" TO LETTER-GRADE 
-                MOVE "PASS" TO MESSAGE01
+                MOVE "A-" TO LETTER-GRADE
+           WHEN AVERAGE-SCORE >= 87
+                MOVE "B+" TO LETTER-GRADE
+           WHEN AVERAGE-SCORE >= 83
+                MOVE "B " TO LETTER-GRADE
            WHEN AVERAGE-SCORE >= 80
-                MOVE "B" TO LETTER-GRADE
-                MOVE "PASS" TO MESSAGE01  
+                MOVE "B-" TO LETTER-GRADE
+           WHEN AVERAGE-SCORE >= 77
+                MOVE "C+" TO LETTER-GRADE
+           WHEN AVERAGE-SCORE >= 73
+                MOVE "C " TO LETTER-GRADE
            WHEN AVERAGE-SCORE >= 70
-                MOVE "C" TO LETTER-GRADE
-                MOVE "PASS" TO MESSAGE01  
+                MOVE "C-" TO LETTER-GRADE
+           WHEN AVERAGE-SCORE >= 67
+                MOVE "D+" TO LETTER-GRADE
+           WHEN AVERAGE-SCORE >= 63
+                MOVE "D " TO LETTER-GRADE
            WHEN AVERAGE-SCORE >= 60
-                MOVE "D" TO LETTER-GRADE 
-           WHEN OTHER  
-                MOVE "F" TO LETTER-GRADE 
+                MOVE "D-" TO LETTER-GRADE
+           WHEN OTHER
+                MOVE "F " TO LETTER-GRADE
            END-EVALUATE.
 
+           IF AVERAGE-SCORE >= 70
+               MOVE "PASS" TO MESSAGE01
+           ELSE
+               MOVE "FAIL" TO MESSAGE01
+           END-IF.
+
+       2250-UPDATE-TRANSCRIPT.
+           PERFORM 2260-FIND-GRADE-POINTS.
+           MOVE STUDENT-ID TO SM-STUDENT-ID.
+           ADD 1 TO SM-COURSE-COUNT.
+           ADD QUALITY-POINTS-EARNED TO SM-QUALITY-POINTS.
+           IF STUDENT-WAS-FOUND
+               REWRITE STUDENT-MASTER-RECORD
+           ELSE
+               WRITE STUDENT-MASTER-RECORD
+               SET STUDENT-WAS-FOUND TO TRUE
+           END-IF.
+           DIVIDE SM-QUALITY-POINTS BY SM-COURSE-COUNT
+               GIVING CUM-GPA ROUNDED.
+           MOVE CUM-GPA TO DISPLAY-CUM-GPA.
+
+       2255-CARRY-FORWARD-TRANSCRIPT.
+      *> Rejected record - leave an existing student's counters
+      *> untouched; a brand-new student still needs a zero-balance
+      *> row on file so a later, valid submission finds one.
+           IF STUDENT-NOT-FOUND
+               MOVE STUDENT-ID TO SM-STUDENT-ID
+               WRITE STUDENT-MASTER-RECORD
+           END-IF.
+
+       2260-FIND-GRADE-POINTS.
+      *> Default to F's grade points if the letter isn't found so an
+      *> unrecognized grade still contributes a sane (zero) value.
+           MOVE ZERO TO QUALITY-POINTS-EARNED.
+           PERFORM VARYING WS-GP-IDX FROM 1 BY 1
+                   UNTIL WS-GP-IDX > 13
+               IF GP-LETTER-GRADE (WS-GP-IDX) = LETTER-GRADE
+                   MOVE GP-POINTS (WS-GP-IDX) TO QUALITY-POINTS-EARNED
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       2300-DISPLAY-RESULT.
+           DISPLAY "Student ID: " STUDENT-ID.
            DISPLAY "Student: " STUDENT-NAME.
            DISPLAY "Average score: " AVERAGE-SCORE.
            DISPLAY "Letter grade: " LETTER-GRADE.
            DISPLAY "Status: " MESSAGE01.
+           DISPLAY "Cumulative GPA: " DISPLAY-CUM-GPA.
+           DISPLAY " ".
 
-           STOP RUN.
+       2400-PRINT-REPORT-CARD.
+           MOVE SCORE1 TO DISPLAY-SCORE1.
+           MOVE SCORE2 TO DISPLAY-SCORE2.
+           MOVE SCORE3 TO DISPLAY-SCORE3.
+           MOVE WEIGHT1 TO DISPLAY-WEIGHT1.
+           MOVE WEIGHT2 TO DISPLAY-WEIGHT2.
+           MOVE WEIGHT3 TO DISPLAY-WEIGHT3.
+           MOVE AVERAGE-SCORE TO DISPLAY-AVERAGE.
+
+           ADD 1 TO WS-CARD-PAGE-NO.
+           MOVE WS-CARD-PAGE-NO TO DISPLAY-PAGE-NO.
+           MOVE "ACME SCHOOL DISTRICT - STUDENT REPORT CARD" TO
+               REPORT-CARD-LINE.
+           WRITE REPORT-CARD-LINE.
+           STRING "RUN DATE: " WS-RUN-DATE "   PAGE: " DISPLAY-PAGE-NO
+               DELIMITED BY SIZE INTO REPORT-CARD-LINE.
+           WRITE REPORT-CARD-LINE.
+           MOVE "==========================================" TO
+               REPORT-CARD-LINE.
+           WRITE REPORT-CARD-LINE.
+           MOVE SPACES TO REPORT-CARD-LINE.
+           WRITE REPORT-CARD-LINE.
+
+           STRING "Term: " TERM-NAME DELIMITED BY SIZE
+               INTO REPORT-CARD-LINE.
+           WRITE REPORT-CARD-LINE.
+           MOVE SPACES TO REPORT-CARD-LINE.
+           WRITE REPORT-CARD-LINE.
+
+           STRING "Student ID: " STUDENT-ID DELIMITED BY SIZE
+               INTO REPORT-CARD-LINE.
+           WRITE REPORT-CARD-LINE.
+           STRING "Student:    " STUDENT-NAME DELIMITED BY SIZE
+               INTO REPORT-CARD-LINE.
+           WRITE REPORT-CARD-LINE.
+           MOVE SPACES TO REPORT-CARD-LINE.
+           WRITE REPORT-CARD-LINE.
+
+           STRING "Score 1 (weight " DISPLAY-WEIGHT1 "%): "
+               DISPLAY-SCORE1 DELIMITED BY SIZE INTO REPORT-CARD-LINE.
+           WRITE REPORT-CARD-LINE.
+           STRING "Score 2 (weight " DISPLAY-WEIGHT2 "%): "
+               DISPLAY-SCORE2 DELIMITED BY SIZE INTO REPORT-CARD-LINE.
+           WRITE REPORT-CARD-LINE.
+           STRING "Score 3 (weight " DISPLAY-WEIGHT3 "%): "
+               DISPLAY-SCORE3 DELIMITED BY SIZE INTO REPORT-CARD-LINE.
+           WRITE REPORT-CARD-LINE.
+           MOVE SPACES TO REPORT-CARD-LINE.
+           WRITE REPORT-CARD-LINE.
+
+           STRING "Average Score: " DISPLAY-AVERAGE
+               DELIMITED BY SIZE INTO REPORT-CARD-LINE.
+           WRITE REPORT-CARD-LINE.
+           STRING "Letter Grade:  " LETTER-GRADE
+               DELIMITED BY SIZE INTO REPORT-CARD-LINE.
+           WRITE REPORT-CARD-LINE.
+           STRING "Status:        " MESSAGE01
+               DELIMITED BY SIZE INTO REPORT-CARD-LINE.
+           WRITE REPORT-CARD-LINE.
+           STRING "Cumulative GPA: " DISPLAY-CUM-GPA
+               DELIMITED BY SIZE INTO REPORT-CARD-LINE.
+           WRITE REPORT-CARD-LINE.
+           MOVE SPACES TO REPORT-CARD-LINE.
+           WRITE REPORT-CARD-LINE.
+
+       2500-ACCUMULATE-CLASS-STATS.
+           ADD 1 TO WS-STUDENT-COUNT.
+           ADD AVERAGE-SCORE TO WS-CLASS-TOTAL.
+           IF AVERAGE-SCORE > WS-HIGH-SCORE
+               MOVE AVERAGE-SCORE TO WS-HIGH-SCORE
+           END-IF.
+           IF AVERAGE-SCORE < WS-LOW-SCORE
+               MOVE AVERAGE-SCORE TO WS-LOW-SCORE
+           END-IF.
+           IF AVERAGE-SCORE >= 90 AND WS-HONOR-COUNT < 50
+               ADD 1 TO WS-HONOR-COUNT
+               MOVE STUDENT-ID TO HR-STUDENT-ID (WS-HONOR-COUNT)
+               MOVE STUDENT-NAME TO HR-STUDENT-NAME (WS-HONOR-COUNT)
+               MOVE AVERAGE-SCORE TO HR-AVERAGE (WS-HONOR-COUNT)
+           END-IF.
+
+       8900-PRINT-CLASS-STATISTICS.
+           ADD 1 TO WS-STATS-PAGE-NO.
+           MOVE WS-STATS-PAGE-NO TO DISPLAY-PAGE-NO.
+           MOVE "ACME SCHOOL DISTRICT - CLASS STATISTICS" TO
+               CLASS-STATS-LINE.
+           WRITE CLASS-STATS-LINE.
+           STRING "RUN DATE: " WS-RUN-DATE "   PAGE: " DISPLAY-PAGE-NO
+               DELIMITED BY SIZE INTO CLASS-STATS-LINE.
+           WRITE CLASS-STATS-LINE.
+           MOVE SPACES TO CLASS-STATS-LINE.
+           WRITE CLASS-STATS-LINE.
+
+           IF WS-STUDENT-COUNT > ZERO
+               DIVIDE WS-CLASS-TOTAL BY WS-STUDENT-COUNT
+                   GIVING WS-CLASS-AVERAGE ROUNDED
+           END-IF.
+           MOVE WS-CLASS-AVERAGE TO DISPLAY-CLASS-AVG.
+           MOVE WS-HIGH-SCORE TO DISPLAY-HIGH-SCORE.
+           MOVE WS-LOW-SCORE TO DISPLAY-LOW-SCORE.
+
+           STRING "STUDENTS GRADED: " WS-STUDENT-COUNT
+               DELIMITED BY SIZE INTO CLASS-STATS-LINE.
+           WRITE CLASS-STATS-LINE.
+           STRING "CLASS AVERAGE:   " DISPLAY-CLASS-AVG
+               DELIMITED BY SIZE INTO CLASS-STATS-LINE.
+           WRITE CLASS-STATS-LINE.
+           STRING "HIGH SCORE:      " DISPLAY-HIGH-SCORE
+               DELIMITED BY SIZE INTO CLASS-STATS-LINE.
+           WRITE CLASS-STATS-LINE.
+           STRING "LOW SCORE:       " DISPLAY-LOW-SCORE
+               DELIMITED BY SIZE INTO CLASS-STATS-LINE.
+           WRITE CLASS-STATS-LINE.
+           MOVE SPACES TO CLASS-STATS-LINE.
+           WRITE CLASS-STATS-LINE.
+
+           MOVE "HONOR ROLL (AVERAGE-SCORE 90+):" TO
+               CLASS-STATS-LINE.
+           WRITE CLASS-STATS-LINE.
+           PERFORM VARYING WS-HONOR-IDX FROM 1 BY 1
+                   UNTIL WS-HONOR-IDX > WS-HONOR-COUNT
+               MOVE HR-AVERAGE (WS-HONOR-IDX) TO DISPLAY-AVERAGE
+               STRING "  " HR-STUDENT-ID (WS-HONOR-IDX) " "
+                   HR-STUDENT-NAME (WS-HONOR-IDX) " "
+                   DISPLAY-AVERAGE
+                   DELIMITED BY SIZE INTO CLASS-STATS-LINE
+               WRITE CLASS-STATS-LINE
+           END-PERFORM.
+
+       9000-CLOSE-FILES.
+           CLOSE CLASS-ROSTER STUDENT-MASTER REPORT-CARD-FILE
+               CLASS-STATS-FILE EXCEPTION-LOG.
