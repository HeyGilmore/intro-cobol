@@ -0,0 +1,173 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPMAINT.
+       AUTHOR.     HEYGILMORE.
+       DATE-WRITTEN. 2026-08-08.
+      ** Employee master maintenance utility. Applies add/change/
+      ** deactivate transactions from a MAINTENANCE-FILE against the
+      ** indexed EMPLOYEE-MASTER keyed by EMP-ID - the same
+      ** "transaction file drives updates to a master" approach
+      ** GRDCORR uses for CLASS-ROSTER corrections. Every applied
+      ** transaction is logged to EMPAUDIT with before/after values,
+      ** the same convention as GRDCORR's AUDIT-LOG-FILE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER ASSIGN TO "EMPMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMP-ID.
+           SELECT MAINTENANCE-FILE ASSIGN TO "EMPTRAN"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "EMPAUDIT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER.
+       01  EMP-MASTER-RECORD.
+           COPY EMPMSTR.
+
+      *> One maintenance action per employee per run: A adds a
+      *> brand-new master record, C changes the fields that can
+      *> legitimately change (name/job-class/dept/address/bank/
+      *> rate), D deactivates without removing history.
+       FD  MAINTENANCE-FILE.
+       01  MAINT-RECORD.
+           05  MAINT-EMP-ID          PIC X(6).
+           05  MAINT-ACTION-CODE     PIC X(1).
+               88  MAINT-IS-ADD                VALUE "A".
+               88  MAINT-IS-CHANGE              VALUE "C".
+               88  MAINT-IS-DEACTIVATE          VALUE "D".
+           05  MAINT-EMP-NAME        PIC A(20).
+           05  MAINT-JOB-CLASS       PIC X(4).
+           05  MAINT-DEPT            PIC X(4).
+           05  MAINT-ADDRESS-1       PIC A(30).
+           05  MAINT-CITY-ST-ZIP     PIC A(30).
+           05  MAINT-ROUTING-NO      PIC X(9).
+           05  MAINT-ACCOUNT-NO      PIC X(17).
+           05  MAINT-HOURLY-RATE     PIC 9(3)V99.
+           05  MAINT-CHANGED-BY      PIC X(10).
+
+       FD  AUDIT-LOG-FILE.
+       01  AUDIT-LOG-LINE            PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-MAINT-EOF-SWITCH   PIC X(1) VALUE "N".
+           88  MAINT-END-OF-FILE          VALUE "Y".
+       01  WS-CHANGE-DATE        PIC X(10).
+       01  DISPLAY-OLD-RATE      PIC $$9.99.
+       01  DISPLAY-NEW-RATE      PIC $$9.99.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-OPEN-FILES.
+           PERFORM 1100-READ-MAINTENANCE.
+           PERFORM 2000-APPLY-TRANSACTIONS UNTIL MAINT-END-OF-FILE.
+           PERFORM 9000-CLOSE-FILES.
+           STOP RUN.
+
+       1000-OPEN-FILES.
+           OPEN I-O EMPLOYEE-MASTER.
+           OPEN INPUT MAINTENANCE-FILE.
+           OPEN EXTEND AUDIT-LOG-FILE.
+
+       1100-READ-MAINTENANCE.
+           READ MAINTENANCE-FILE
+               AT END SET MAINT-END-OF-FILE TO TRUE
+           END-READ.
+
+       2000-APPLY-TRANSACTIONS.
+           EVALUATE TRUE
+               WHEN MAINT-IS-ADD
+                   PERFORM 2100-ADD-EMPLOYEE
+               WHEN MAINT-IS-CHANGE
+                   PERFORM 2200-CHANGE-EMPLOYEE
+               WHEN MAINT-IS-DEACTIVATE
+                   PERFORM 2300-DEACTIVATE-EMPLOYEE
+               WHEN OTHER
+                   DISPLAY "*** UNKNOWN ACTION CODE FOR EMP-ID: "
+                       MAINT-EMP-ID " - SKIPPED ***"
+           END-EVALUATE.
+           PERFORM 1100-READ-MAINTENANCE.
+
+       2100-ADD-EMPLOYEE.
+           MOVE MAINT-EMP-ID      TO EMP-ID.
+           MOVE MAINT-EMP-NAME    TO EMP-NAME.
+           MOVE MAINT-JOB-CLASS   TO EMP-JOB-CLASS.
+           MOVE MAINT-DEPT        TO EMP-DEPT.
+           MOVE MAINT-ADDRESS-1   TO EMP-ADDRESS-1.
+           MOVE MAINT-CITY-ST-ZIP TO EMP-CITY-ST-ZIP.
+           MOVE MAINT-ROUTING-NO  TO EMP-ROUTING-NO.
+           MOVE MAINT-ACCOUNT-NO  TO EMP-ACCOUNT-NO.
+           MOVE MAINT-HOURLY-RATE TO HOURLY-RATE.
+           SET EMP-IS-ACTIVE TO TRUE.
+           WRITE EMP-MASTER-RECORD
+               INVALID KEY
+                   DISPLAY "*** ADD REJECTED - EMP-ID ALREADY "
+                       "EXISTS: " MAINT-EMP-ID " ***"
+               NOT INVALID KEY
+                   PERFORM 2900-LOG-ADD
+           END-WRITE.
+
+       2200-CHANGE-EMPLOYEE.
+           MOVE MAINT-EMP-ID TO EMP-ID.
+           READ EMPLOYEE-MASTER
+               INVALID KEY
+                   DISPLAY "*** CHANGE REJECTED - EMP-ID NOT "
+                       "FOUND: " MAINT-EMP-ID " ***"
+               NOT INVALID KEY
+                   MOVE HOURLY-RATE TO DISPLAY-OLD-RATE
+                   MOVE MAINT-EMP-NAME    TO EMP-NAME
+                   MOVE MAINT-JOB-CLASS   TO EMP-JOB-CLASS
+                   MOVE MAINT-DEPT        TO EMP-DEPT
+                   MOVE MAINT-ADDRESS-1   TO EMP-ADDRESS-1
+                   MOVE MAINT-CITY-ST-ZIP TO EMP-CITY-ST-ZIP
+                   MOVE MAINT-ROUTING-NO  TO EMP-ROUTING-NO
+                   MOVE MAINT-ACCOUNT-NO  TO EMP-ACCOUNT-NO
+                   MOVE MAINT-HOURLY-RATE TO HOURLY-RATE
+                   REWRITE EMP-MASTER-RECORD
+                   PERFORM 2910-LOG-CHANGE
+           END-READ.
+
+       2300-DEACTIVATE-EMPLOYEE.
+           MOVE MAINT-EMP-ID TO EMP-ID.
+           READ EMPLOYEE-MASTER
+               INVALID KEY
+                   DISPLAY "*** DEACTIVATE REJECTED - EMP-ID NOT "
+                       "FOUND: " MAINT-EMP-ID " ***"
+               NOT INVALID KEY
+                   SET EMP-IS-INACTIVE TO TRUE
+                   REWRITE EMP-MASTER-RECORD
+                   PERFORM 2920-LOG-DEACTIVATE
+           END-READ.
+
+       2900-LOG-ADD.
+           MOVE FUNCTION CURRENT-DATE (1:10) TO WS-CHANGE-DATE.
+           MOVE HOURLY-RATE TO DISPLAY-NEW-RATE.
+           MOVE SPACES TO AUDIT-LOG-LINE.
+           STRING EMP-ID " ADD NEW-RATE=" DISPLAY-NEW-RATE
+               " BY=" MAINT-CHANGED-BY " ON=" WS-CHANGE-DATE
+               DELIMITED BY SIZE INTO AUDIT-LOG-LINE.
+           WRITE AUDIT-LOG-LINE.
+
+       2910-LOG-CHANGE.
+           MOVE FUNCTION CURRENT-DATE (1:10) TO WS-CHANGE-DATE.
+           MOVE HOURLY-RATE TO DISPLAY-NEW-RATE.
+           MOVE SPACES TO AUDIT-LOG-LINE.
+           STRING EMP-ID " CHANGE OLD-RATE=" DISPLAY-OLD-RATE
+               " NEW-RATE=" DISPLAY-NEW-RATE
+               " BY=" MAINT-CHANGED-BY " ON=" WS-CHANGE-DATE
+               DELIMITED BY SIZE INTO AUDIT-LOG-LINE.
+           WRITE AUDIT-LOG-LINE.
+
+       2920-LOG-DEACTIVATE.
+           MOVE FUNCTION CURRENT-DATE (1:10) TO WS-CHANGE-DATE.
+           MOVE SPACES TO AUDIT-LOG-LINE.
+           STRING EMP-ID " DEACTIVATE BY=" MAINT-CHANGED-BY
+               " ON=" WS-CHANGE-DATE
+               DELIMITED BY SIZE INTO AUDIT-LOG-LINE.
+           WRITE AUDIT-LOG-LINE.
+
+       9000-CLOSE-FILES.
+           CLOSE EMPLOYEE-MASTER MAINTENANCE-FILE AUDIT-LOG-FILE.
