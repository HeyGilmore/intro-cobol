@@ -1,68 +1,422 @@
-       IDENTIFICATION DIVISION. 
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. PAYCHECK1.
        AUTHOR. HEYGILMORE.
        INSTALLATION PERSONAL COMP/ INTRO-COBOL.
        DATE-WRITTEN. 2025-11-29.
        DATE-COMPILED. 2025-11-29.
        SECURITY. "INTERNAL USE ONLY".
-       REMARKS. "SIMPLE PAYCHECK CALCULATOR FOR PRACTICE".
+       REMARKS. "BATCH PAYCHECK CALCULATOR - READS EMPLOYEE-MASTER".
+      *> NOTE: EMPLOYEE-MASTER is now the indexed master shared with
+      *> PAYCHECK2 and maintained by EMPMAINT - name, job
+      *> class, dept, and hourly rate live here instead of on this
+      *> program's input record. Hours worked is period-variable, so
+      *> it now comes from its own HOURS-FILE transaction, keyed off
+      *> EMP-ID against EMPLOYEE-MASTER the same way PAYCHECK2's
+      *> TIMESHEET-FILE is keyed against it.
 
-        data division.
-        working-storage section.
-        01  EMP-NAME        PIC A(20).
-        01  HOURS-WORKED    PIC 9(3).
-        01  HOURLY-RATE     PIC 9(3).
-        01  GROSS-PAY       PIC 9(5).
-        01  REGULAR-PAY     PIC 9(5).
-        01  OVERTIME-HRS    PIC 9(3).
-        01  OVERTIME-PAY    PIC 9(5).
-        01  OVERTIME-BONUS  PIC 9(5).
-        01  DISP-GROSS-PAY  PIC $$$$9.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER ASSIGN TO "EMPMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS EMP-ID.
+           SELECT HOURS-FILE ASSIGN TO "HOURSIN"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT YTD-MASTER-IN ASSIGN TO "YTDMAST"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT YTD-MASTER-OUT ASSIGN TO "YTDMOUT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT EXCEPTION-LOG ASSIGN TO "EXCPLOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL AUTH-PARM-FILE ASSIGN TO "AUTHPARM"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUTHORIZED-USERS-FILE ASSIGN TO "AUTHUSR"
+               ORGANIZATION IS SEQUENTIAL.
 
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER.
+       01  EMP-MASTER-RECORD.
+           COPY EMPMSTR.
 
-        PROCEDURE DIVISION.
-           DISPLAY "Enter Employee name: ".
-           accept EMP-NAME.
+      *> One period's hours per employee - drives the batch the same
+      *> way PAYCHECK2's TIMESHEET-FILE drives its batch.
+       FD  HOURS-FILE.
+       01  HOURS-RECORD.
+           05  HF-EMP-ID           PIC X(6).
+           05  HF-HOURS-WORKED     PIC 9(3).
 
-           DISPLAY "Enter hours worked (0-160): ".
-           Accept HOURS-WORKED
+      *> Beginning-of-year-to-date accumulators, one per employee,
+      *> in the same sequence as EMPLOYEE-MASTER.
+       FD  YTD-MASTER-IN.
+       01  YTD-IN-RECORD.
+           COPY YTDREC REPLACING ==YTD-EMP-ID== BY ==YTD-IN-EMP-ID==
+                                 ==YTD-GROSS==   BY ==YTD-IN-GROSS==
+                                 ==YTD-OT==      BY ==YTD-IN-OT==
+                                 ==YTD-NET==     BY ==YTD-IN-NET==
+                                 ==YTD-TAX==     BY ==YTD-IN-TAX==
+                                 ==YTD-DEDUCTIONS== BY
+                                     ==YTD-IN-DEDUCTIONS==.
 
-           DISPLAY "Enter hourly rate (whole dollars): ".
-           ACCEPT HOURLY-RATE.
+      *> Updated year-to-date accumulators written back out.
+       FD  YTD-MASTER-OUT.
+       01  YTD-OUT-RECORD.
+           COPY YTDREC REPLACING ==YTD-EMP-ID== BY ==YTD-OUT-EMP-ID==
+                                 ==YTD-GROSS==   BY ==YTD-OUT-GROSS==
+                                 ==YTD-OT==      BY ==YTD-OUT-OT==
+                                 ==YTD-NET==     BY ==YTD-OUT-NET==
+                                 ==YTD-TAX==     BY ==YTD-OUT-TAX==
+                                 ==YTD-DEDUCTIONS== BY
+                                     ==YTD-OUT-DEDUCTIONS==.
 
-      
-           
+      *> Shared exception log - PAYCHECK1, PAYCHECK2, and
+      *> GRADES1 all append their edit-check rejections here so one
+      *> file has every exception from a job run, not just whatever
+      *> scrolled past on the console.
+       FD  EXCEPTION-LOG.
+       01  EXCEPTION-LOG-LINE        PIC X(80).
 
-            IF HOURS-WORKED > 40
-               *> Regular pay: 40 hours at normal rate
-               MULTIPLY 40 BY HOURLY-RATE
+      *> This run's submitted operator ID/passcode - a
+      *> one-record parameter file, same OPTIONAL/LINE SEQUENTIAL
+      *> shape as PAYCHECK2's RESTART-FILE.
+       FD  AUTH-PARM-FILE.
+       01  AUTH-PARM-RECORD.
+           05  PARM-OPERATOR-ID       PIC X(8).
+           05  PARM-PASSCODE          PIC X(8).
+
+      *> Master list of operator IDs authorized to run this job,
+      *> maintained outside this program the same way EMPMAST is
+      *> maintained by EMPMAINT rather than by PAYCHECK1 itself.
+       FD  AUTHORIZED-USERS-FILE.
+       01  AUTH-USER-RECORD.
+           05  AUTH-OPERATOR-ID       PIC X(8).
+           05  AUTH-PASSCODE          PIC X(8).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-SWITCH       PIC X(1)  VALUE "N".
+           88  END-OF-FILE               VALUE "Y".
+       01  WS-YTD-EOF-SWITCH   PIC X(1)  VALUE "N".
+           88  YTD-END-OF-FILE           VALUE "Y".
+       01  WS-EMP-FOUND-SWITCH PIC X(1)  VALUE "Y".
+           88  EMPLOYEE-WAS-FOUND        VALUE "Y".
+           88  EMPLOYEE-NOT-FOUND        VALUE "N".
+
+       01  HOURS-WORKED    PIC 9(3).
+       01  GROSS-PAY       PIC 9(5)V99.
+       01  REGULAR-PAY     PIC 9(5)V99.
+       01  OVERTIME-HRS    PIC 9(3).
+       01  OVERTIME-PAY    PIC 9(5)V99.
+       01  DISP-GROSS-PAY  PIC $$$$9.99.
+       01  DISP-HOURLY-RATE PIC $$9.99.
+
+      *> Overtime rules by job classification: hours threshold and
+      *> pay multiplier past that threshold. Our union shop folks
+      *> (job class UNIN) get double-time past 12 hours rather than
+      *> time-and-a-half past 40 - this table is how that varies by
+      *> class without a different formula per class in the code.
+      *> NOTE: the system only tracks hours worked for the whole pay
+      *> period, not hours per day, so the UNIN threshold below is
+      *> applied against total period hours as an approximation of
+      *> the real "12 hours in a day" contract rule.
+       01  OT-RULE-VALUES.
+           05  FILLER PIC X(10) VALUE "HRLY040150".
+           05  FILLER PIC X(10) VALUE "SALY040150".
+           05  FILLER PIC X(10) VALUE "SHOP040150".
+           05  FILLER PIC X(10) VALUE "UNIN012200".
+       01  OT-RULE-TABLE REDEFINES OT-RULE-VALUES.
+           05  OT-RULE OCCURS 4 TIMES.
+               10  OT-JOB-CLASS        PIC X(4).
+               10  OT-THRESHOLD-HRS    PIC 9(3).
+               10  OT-MULTIPLIER       PIC 9V99.
+       01  WS-OT-RULE-IDX      PIC 9(1).
+
+      *> Flat withholding rates (percent of gross pay)
+       01  WS-TAX-RATES.
+           05  FEDERAL-TAX-RATE   PIC V999 VALUE .120.
+           05  STATE-TAX-RATE     PIC V999 VALUE .045.
+           05  FICA-TAX-RATE      PIC V999 VALUE .077.
+       01  FEDERAL-TAX-AMT     PIC 9(5)V99.
+       01  STATE-TAX-AMT       PIC 9(5)V99.
+       01  FICA-TAX-AMT        PIC 9(5)V99.
+       01  TOTAL-TAX-AMT       PIC 9(5)V99.
+       01  NET-PAY             PIC 9(5)V99.
+       01  DISP-NET-PAY        PIC $$$$9.99.
+
+       01  WS-VALID-RECORD     PIC X(1)  VALUE "Y".
+           88  RECORD-IS-VALID            VALUE "Y".
+           88  RECORD-IS-INVALID          VALUE "N".
+
+       01  WS-EXCEPTION-DATE   PIC X(10).
+
+       01  WS-AUTH-SWITCH      PIC X(1)  VALUE "N".
+           88  RUN-IS-AUTHORIZED         VALUE "Y".
+           88  RUN-NOT-AUTHORIZED        VALUE "N".
+       01  WS-AUTH-EOF-SWITCH  PIC X(1)  VALUE "N".
+           88  AUTH-USERS-EOF            VALUE "Y".
+       01  WS-SUBMITTED-OPERATOR-ID PIC X(8) VALUE SPACES.
+       01  WS-SUBMITTED-PASSCODE    PIC X(8) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-OPEN-FILES.
+           PERFORM 1050-CHECK-AUTHORIZATION.
+           IF RUN-IS-AUTHORIZED
+               PERFORM 1100-READ-HOURS
+               PERFORM 1150-READ-YTD
+               PERFORM 2000-PROCESS-EMPLOYEES
+                   UNTIL END-OF-FILE AND YTD-END-OF-FILE
+           END-IF.
+           PERFORM 9000-CLOSE-FILES.
+           STOP RUN.
+
+       1000-OPEN-FILES.
+           OPEN INPUT HOURS-FILE.
+           OPEN INPUT EMPLOYEE-MASTER.
+           OPEN INPUT YTD-MASTER-IN.
+           OPEN OUTPUT YTD-MASTER-OUT.
+           OPEN EXTEND EXCEPTION-LOG.
+           OPEN INPUT AUTH-PARM-FILE.
+           OPEN INPUT AUTHORIZED-USERS-FILE.
+
+      *> Run authorization: AUTHPARM carries this run's
+      *> submitted operator ID/passcode, checked against the
+      *> AUTHUSR master list before any payroll data is touched.
+      *> A missing/wrong AUTHPARM logs the attempt to EXCEPTION-LOG
+      *> and the whole run is skipped - same "reject, don't half-run"
+      *> posture as an edit-check failure, just at the whole-job
+      *> level instead of per-record.
+       1050-CHECK-AUTHORIZATION.
+           SET RUN-NOT-AUTHORIZED TO TRUE.
+           READ AUTH-PARM-FILE
+               AT END
+                   DISPLAY "*** NO AUTHPARM SUPPLIED - RUN REJECTED "
+                       "***"
+               NOT AT END
+                   PERFORM 1060-VALIDATE-OPERATOR
+           END-READ.
+           IF RUN-NOT-AUTHORIZED
+               PERFORM 1070-LOG-AUTH-FAILURE
+               DISPLAY "*** RUN NOT AUTHORIZED - NO PROCESSING WILL "
+                   "OCCUR ***"
+               MOVE 1 TO RETURN-CODE
+           END-IF.
+
+       1060-VALIDATE-OPERATOR.
+           MOVE PARM-OPERATOR-ID TO WS-SUBMITTED-OPERATOR-ID.
+           MOVE PARM-PASSCODE TO WS-SUBMITTED-PASSCODE.
+           PERFORM UNTIL AUTH-USERS-EOF OR RUN-IS-AUTHORIZED
+               READ AUTHORIZED-USERS-FILE
+                   AT END
+                       SET AUTH-USERS-EOF TO TRUE
+                   NOT AT END
+                       IF AUTH-OPERATOR-ID = WS-SUBMITTED-OPERATOR-ID
+                           AND AUTH-PASSCODE = WS-SUBMITTED-PASSCODE
+                           SET RUN-IS-AUTHORIZED TO TRUE
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       1070-LOG-AUTH-FAILURE.
+           MOVE FUNCTION CURRENT-DATE (1:10) TO WS-EXCEPTION-DATE.
+           MOVE SPACES TO EXCEPTION-LOG-LINE.
+           STRING "PAYCHECK1 AUTH-FAILURE OPERATOR="
+               WS-SUBMITTED-OPERATOR-ID
+               " ON=" WS-EXCEPTION-DATE
+               DELIMITED BY SIZE INTO EXCEPTION-LOG-LINE.
+           WRITE EXCEPTION-LOG-LINE.
+
+       1100-READ-HOURS.
+           READ HOURS-FILE
+               AT END SET END-OF-FILE TO TRUE
+           END-READ.
+           IF NOT END-OF-FILE
+               PERFORM 1120-LOOKUP-EMPLOYEE
+           END-IF.
+
+      *> EMP-ID is the record key both files are ordered/keyed by,
+      *> so setting it from this period's hours transaction is what
+      *> drives the keyed read against EMPLOYEE-MASTER.
+       1120-LOOKUP-EMPLOYEE.
+           SET EMPLOYEE-WAS-FOUND TO TRUE.
+           MOVE HF-EMP-ID TO EMP-ID.
+           READ EMPLOYEE-MASTER
+               INVALID KEY
+                   SET EMPLOYEE-NOT-FOUND TO TRUE
+           END-READ.
+           MOVE HF-HOURS-WORKED TO HOURS-WORKED.
+
+       1150-READ-YTD.
+           READ YTD-MASTER-IN
+               AT END SET YTD-END-OF-FILE TO TRUE
+           END-READ.
+
+       1160-SYNC-YTD-RECORD.
+      *> No prior YTD record for this employee (new hire, or the
+      *> YTD-MASTER-IN file has run dry) - start from zero, keyed to
+      *> this transaction's EMP-ID.
+           MOVE EMP-ID TO YTD-IN-EMP-ID.
+           MOVE ZERO TO YTD-IN-GROSS YTD-IN-OT YTD-IN-NET
+               YTD-IN-TAX YTD-IN-DEDUCTIONS.
+
+      *> Classic match-merge on EMP-ID, the same pattern PAYCHECK2
+      *> uses against its own YTD-MASTER-IN: an hours transaction
+      *> with no matching YTD record is a new hire and starts from
+      *> zero; a YTD record with no hours transaction this period
+      *> just carries forward untouched.
+       2000-PROCESS-EMPLOYEES.
+           EVALUATE TRUE
+               WHEN END-OF-FILE
+                   PERFORM 2175-CARRY-FORWARD-YTD
+                   PERFORM 1150-READ-YTD
+               WHEN YTD-END-OF-FILE
+                   PERFORM 1160-SYNC-YTD-RECORD
+                   PERFORM 2080-APPLY-HOURS-TRANSACTION
+                   PERFORM 1100-READ-HOURS
+               WHEN HF-EMP-ID < YTD-IN-EMP-ID
+                   PERFORM 1160-SYNC-YTD-RECORD
+                   PERFORM 2080-APPLY-HOURS-TRANSACTION
+                   PERFORM 1100-READ-HOURS
+               WHEN HF-EMP-ID > YTD-IN-EMP-ID
+                   PERFORM 2175-CARRY-FORWARD-YTD
+                   PERFORM 1150-READ-YTD
+               WHEN OTHER
+                   PERFORM 2080-APPLY-HOURS-TRANSACTION
+                   PERFORM 1100-READ-HOURS
+                   PERFORM 1150-READ-YTD
+           END-EVALUATE.
+
+       2080-APPLY-HOURS-TRANSACTION.
+           PERFORM 2050-EDIT-EMPLOYEE-RECORD.
+           IF RECORD-IS-VALID
+               PERFORM 2100-CALC-GROSS-PAY
+               PERFORM 2150-CALC-WITHHOLDING
+               PERFORM 2175-UPDATE-YTD
+               PERFORM 2200-DISPLAY-PAYCHECK
+           ELSE
+               PERFORM 2050-DISPLAY-REJECTION
+               PERFORM 2175-CARRY-FORWARD-YTD
+           END-IF.
+
+       2050-EDIT-EMPLOYEE-RECORD.
+           SET RECORD-IS-VALID TO TRUE.
+           IF EMPLOYEE-NOT-FOUND
+               SET RECORD-IS-INVALID TO TRUE
+           ELSE
+               IF EMP-IS-INACTIVE
+                   SET RECORD-IS-INVALID TO TRUE
+               END-IF
+               IF HOURLY-RATE = ZERO
+                   SET RECORD-IS-INVALID TO TRUE
+               END-IF
+           END-IF.
+           IF HOURS-WORKED > 160
+               SET RECORD-IS-INVALID TO TRUE
+           END-IF.
+
+       2050-DISPLAY-REJECTION.
+           DISPLAY "*** REJECTED EMPLOYEE ID: " EMP-ID.
+           DISPLAY "    NOT FOUND OR INACTIVE IN EMPLOYEE-MASTER, "
+               "OR HOURS-WORKED NOT 0-160, ".
+           DISPLAY "    OR HOURLY-RATE ZERO ***".
+           DISPLAY " ".
+           PERFORM 2060-LOG-EXCEPTION.
+
+       2060-LOG-EXCEPTION.
+           MOVE FUNCTION CURRENT-DATE (1:10) TO WS-EXCEPTION-DATE.
+           MOVE SPACES TO EXCEPTION-LOG-LINE.
+           STRING "PAYCHECK1 EMP-ID=" EMP-ID
+               " REASON=NOT FOUND/INACTIVE OR HOURS/RATE INVALID"
+               " ON=" WS-EXCEPTION-DATE
+               DELIMITED BY SIZE INTO EXCEPTION-LOG-LINE.
+           WRITE EXCEPTION-LOG-LINE.
+
+       2100-CALC-GROSS-PAY.
+           PERFORM 2110-FIND-OT-RULE.
+
+           IF HOURS-WORKED > OT-THRESHOLD-HRS (WS-OT-RULE-IDX)
+               *> Regular pay: threshold hours at normal rate
+               MULTIPLY OT-THRESHOLD-HRS (WS-OT-RULE-IDX)
+                    BY HOURLY-RATE
                     GIVING REGULAR-PAY
-               *> Overtime hours = total hours - 40
-               SUBTRACT 40 FROM HOURS-WORKED
+               *> Overtime hours = total hours - threshold
+               SUBTRACT OT-THRESHOLD-HRS (WS-OT-RULE-IDX)
+                    FROM HOURS-WORKED
                     GIVING OVERTIME-HRS
-               *> Base overtime pay (1x rate)
-               MULTIPLY OVERTIME-HRS BY HOURLY-RATE
-                    GIVING OVERTIME-PAY
-               *> Extra 0.5x part of overtime (half of base)
-               DIVIDE OVERTIME-PAY BY 2
-                    GIVING OVERTIME-BONUS
-               *> Gross pay = regular + base overtime + bonus
-               ADD REGULAR-PAY TO OVERTIME-PAY
-                    GIVING GROSS-PAY
-               ADD OVERTIME-BONUS TO GROSS-PAY
-                    GIVING GROSS-PAY
+               *> Overtime pay at this job class's multiplier
+               COMPUTE OVERTIME-PAY ROUNDED =
+                    OVERTIME-HRS * HOURLY-RATE
+                    * OT-MULTIPLIER (WS-OT-RULE-IDX)
+               ADD REGULAR-PAY OVERTIME-PAY GIVING GROSS-PAY
            ELSE
+               MOVE ZERO TO OVERTIME-PAY
                MULTIPLY HOURS-WORKED BY HOURLY-RATE
                     GIVING GROSS-PAY
            END-IF.
 
            MOVE GROSS-PAY TO DISP-GROSS-PAY.
 
+       2110-FIND-OT-RULE.
+      *> Default to rule 1 (HRLY) if the job class isn't in the
+      *> table so an unrecognized class still gets a sane OT rule.
+           MOVE 1 TO WS-OT-RULE-IDX.
+           PERFORM VARYING WS-OT-RULE-IDX FROM 1 BY 1
+                   UNTIL WS-OT-RULE-IDX > 4
+               IF OT-JOB-CLASS (WS-OT-RULE-IDX) = EMP-JOB-CLASS
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+           IF WS-OT-RULE-IDX > 4
+               MOVE 1 TO WS-OT-RULE-IDX
+           END-IF.
+
+       2150-CALC-WITHHOLDING.
+      *> Flat-percentage withholding until a real tax table exists
+           MULTIPLY GROSS-PAY BY FEDERAL-TAX-RATE
+                GIVING FEDERAL-TAX-AMT ROUNDED.
+           MULTIPLY GROSS-PAY BY STATE-TAX-RATE
+                GIVING STATE-TAX-AMT ROUNDED.
+           MULTIPLY GROSS-PAY BY FICA-TAX-RATE
+                GIVING FICA-TAX-AMT ROUNDED.
+           ADD FEDERAL-TAX-AMT STATE-TAX-AMT FICA-TAX-AMT
+                GIVING TOTAL-TAX-AMT.
+           SUBTRACT TOTAL-TAX-AMT FROM GROSS-PAY
+                GIVING NET-PAY.
+           MOVE NET-PAY TO DISP-NET-PAY.
+
+       2175-UPDATE-YTD.
+      *> Decimal alignment lets these whole-dollar fields add
+      *> straight into the V99 accumulators.
+           ADD GROSS-PAY TO YTD-IN-GROSS
+                GIVING YTD-OUT-GROSS.
+           ADD OVERTIME-PAY TO YTD-IN-OT
+                GIVING YTD-OUT-OT.
+           ADD NET-PAY TO YTD-IN-NET
+                GIVING YTD-OUT-NET.
+           ADD TOTAL-TAX-AMT TO YTD-IN-TAX
+                GIVING YTD-OUT-TAX.
+           MOVE YTD-IN-DEDUCTIONS TO YTD-OUT-DEDUCTIONS.
+           MOVE EMP-ID TO YTD-OUT-EMP-ID.
+           WRITE YTD-OUT-RECORD.
+
+       2175-CARRY-FORWARD-YTD.
+           MOVE YTD-IN-RECORD TO YTD-OUT-RECORD.
+           WRITE YTD-OUT-RECORD.
 
+       2200-DISPLAY-PAYCHECK.
+           MOVE HOURLY-RATE TO DISP-HOURLY-RATE.
+           DISPLAY "EMPLOYEE ID: " EMP-ID.
            DISPLAY "EMPLOYEE: " EMP-NAME.
            DISPLAY "HOURS WORKED: " HOURS-WORKED.
-           DISPLAY "HOURLY RATE: " HOURLY-RATE.
+           DISPLAY "HOURLY RATE: " DISP-HOURLY-RATE.
            DISPLAY "GROSS PAY: " DISP-GROSS-PAY.
+           DISPLAY "FEDERAL TAX: " FEDERAL-TAX-AMT.
+           DISPLAY "STATE TAX: " STATE-TAX-AMT.
+           DISPLAY "FICA TAX: " FICA-TAX-AMT.
+           DISPLAY "NET PAY: " DISP-NET-PAY.
+           DISPLAY " ".
 
-           STOP RUN. 
-       
+       9000-CLOSE-FILES.
+           CLOSE EMPLOYEE-MASTER HOURS-FILE YTD-MASTER-IN
+               YTD-MASTER-OUT EXCEPTION-LOG AUTH-PARM-FILE
+               AUTHORIZED-USERS-FILE.
