@@ -3,10 +3,13 @@ program-id. CALC1.
 
 data division.
 working-storage section.
-01 NUM1 PIC 9(3).
-01 NUM2 PIC 9(3).
-01 RESULT PIC zzz9.
+01 NUM1 PIC 9(3)V99.
+01 NUM2 PIC 9(3)V99.
+01 RESULT PIC ZZZZZ9.99.
 01 CHOICE PIC 9.
+01 WS-VALID-RESULT PIC X(1) VALUE "Y".
+    88 RESULT-IS-VALID          VALUE "Y".
+    88 RESULT-IS-INVALID        VALUE "N".
 
 procedure division.
        DISPLAY "Simple COBOL Calculator".
@@ -17,23 +20,31 @@ procedure division.
        DISPLAY "Choose an option (1-4): ".
        ACCEPT CHOICE.
 
-       DISPLAY "Enter First Number: ".
+       DISPLAY "Enter First Number (decimals OK, e.g. 12.50): ".
        ACCEPT NUM1.
-       DISPLAY "Enter Second Number: ".
+       DISPLAY "Enter Second Number (decimals OK, e.g. 7.25): ".
        ACCEPT NUM2.
 
        evaluate CHOICE
            WHEN 1
-               ADD NUM1 TO num2 giving RESULT
+               ADD NUM1 TO num2 giving RESULT ROUNDED
            WHEN 2
-               subtract NUM2 from NUM1 giving RESULT
+               subtract NUM2 from NUM1 giving RESULT ROUNDED
            WHEN 3
-               MULTIPLY NUM1 by NUM2 giving RESULT
+               MULTIPLY NUM1 by NUM2 giving RESULT ROUNDED
            WHEN 4
-               divide NUM1 by NUM2 giving RESULT
+               IF NUM2 = 0
+                   SET RESULT-IS-INVALID TO TRUE
+                   DISPLAY "Cannot divide by zero."
+               ELSE
+                   divide NUM1 by NUM2 giving RESULT ROUNDED
+               END-IF
            WHEN other
+               SET RESULT-IS-INVALID TO TRUE
                DISPLAY "Invalid Choice"
            end-evaluate.
 
-       display "Result: " RESULT.
+       IF RESULT-IS-VALID
+           display "Result: " RESULT
+       END-IF.
        STOP RUN
