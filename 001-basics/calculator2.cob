@@ -1,54 +1,268 @@
 identification division.
 program-id. CALC2.
 
+environment division.
+input-output section.
+file-control.
+    select CALC-LOG assign to "CALCLOG"
+        organization is line sequential.
+    select BATCH-INPUT-FILE assign to "CALCIN"
+        organization is line sequential.
+    select BATCH-OUTPUT-FILE assign to "CALCOUT"
+        organization is line sequential.
+    select SESSION-REPORT-FILE assign to "CALCRPT.TXT"
+        organization is line sequential.
+
 data division.
+file section.
+FD  CALC-LOG.
+01  CALC-LOG-LINE PIC X(80).
+
+*> One operation per line: choice code, then two operands.
+FD  BATCH-INPUT-FILE.
+01  BATCH-INPUT-RECORD.
+    05  BATCH-CHOICE      PIC 99.
+    05  BATCH-NUM1        PIC 9(3)V99.
+    05  BATCH-NUM2        PIC 9(3)V99.
+
+FD  BATCH-OUTPUT-FILE.
+01  BATCH-OUTPUT-LINE PIC X(80).
+
+FD  SESSION-REPORT-FILE.
+01  SESSION-REPORT-LINE PIC X(80).
+
 working-storage section.
-01 NUM1   PIC 9(3).
-01 NUM2   PIC 9(3).
-01 RESULT PIC ZZZ9.
-01 CHOICE PIC 9 VALUE 0.
+01 NUM1   PIC 9(3)V99.
+01 NUM2   PIC 9(3)V99.
+01 WS-RESULT-VALUE PIC 9(6)V99.
+01 RESULT PIC ZZZZZ9.99.
+01 CHOICE PIC 99 VALUE 0.
+
+01 WS-MEMORY         PIC 9(6)V99 VALUE ZERO.
+01 DISPLAY-MEMORY    PIC ZZZZZ9.99.
+
+01 WS-VALID-OPERATION PIC X(1) VALUE "Y".
+    88  OPERATION-IS-VALID          VALUE "Y".
+    88  OPERATION-IS-INVALID        VALUE "N".
+
+01 WS-MODE           PIC X(1).
+01 WS-BATCH-EOF-SWITCH PIC X(1) VALUE "N".
+    88  BATCH-END-OF-FILE          VALUE "Y".
+
+01 WS-LOG-DATE       PIC X(10).
+01 DISPLAY-LOG-NUM1  PIC ZZ9.99.
+01 DISPLAY-LOG-NUM2  PIC ZZ9.99.
+01 DISPLAY-LOG-RESULT PIC ZZZZZ9.99.
+
+01 WS-SESSION-OP-COUNT PIC 9(5) VALUE ZERO.
+01 DISPLAY-SESSION-OP-COUNT PIC ZZZZ9.
 
 procedure division.
-       PERFORM UNTIL CHOICE = 5
-           DISPLAY "=========="
-           DISPLAY "--- Simple COBOL Calculator ---"
-           DISPLAY "=========="
-           DISPLAY "1. Add"
-           DISPLAY "2. Subtract"
-           DISPLAY "3. Multiply"
-           DISPLAY "4. Divide"
-           DISPLAY "5. Exit"
-           DISPLAY "Choose an option (1-5): "
-           ACCEPT CHOICE
-
-           *>    Condition if they dont choose 5
-           IF CHOICE NOT = 5
-               DISPLAY "Enter First Number"
-               accept NUM1
-
-               DISPLAY "Enter Second Number"
-               accept NUM2
-
-           *>    IF STATEMENT for CHOICE between 1-5
-               EVALUATE CHOICE
-                   WHEN 1
-                       ADD NUM1 TO NUM2 GIVING RESULT
-                   WHEN 2
-                       SUBTRACT NUM2 FROM NUM1 GIVING RESULT
-                   WHEN 3
-                       multiply NUM1 BY NUM2 giving RESULT
-                   WHEN 4
-                       divide NUM1 by NUM2 giving RESULT
-                   WHEN other
-                       DISPLAY "Invalid Choice."
-               END-EVALUATE
-
-           *>    Display Results
-               DISPLAY "Result: " RESULT
-               DISPLAY " "
-           ELSE    
-               DISPLAY "GOODBYE!"
-           END-IF
-       END-PERFORM
-
-       STOP RUN.
+0000-MAIN.
+    OPEN EXTEND CALC-LOG.
+    DISPLAY "Run in (I)nteractive or (B)atch mode? ".
+    ACCEPT WS-MODE.
+    IF WS-MODE = "B" OR WS-MODE = "b"
+        PERFORM 5000-RUN-BATCH-MODE
+    ELSE
+        PERFORM 1000-RUN-INTERACTIVE-MODE
+    END-IF.
+    CLOSE CALC-LOG.
+    STOP RUN.
+
+1000-RUN-INTERACTIVE-MODE.
+    OPEN OUTPUT SESSION-REPORT-FILE.
+    PERFORM 1050-PRINT-SESSION-REPORT-HEADER.
+    PERFORM UNTIL CHOICE = 10
+        DISPLAY "=========="
+        DISPLAY "--- Simple COBOL Calculator ---"
+        DISPLAY "=========="
+        DISPLAY "1. Add"
+        DISPLAY "2. Subtract"
+        DISPLAY "3. Multiply"
+        DISPLAY "4. Divide"
+        DISPLAY "5. Percentage (NUM1 is what % of NUM2)"
+        DISPLAY "6. Exponent (NUM1 raised to NUM2)"
+        DISPLAY "7. M+  (add Result into memory)"
+        DISPLAY "8. MR  (recall memory into NUM1)"
+        DISPLAY "9. MC  (clear memory)"
+        DISPLAY "10. Exit"
+        DISPLAY "Choose an option (1-10): "
+        ACCEPT CHOICE
+
+        EVALUATE TRUE
+            WHEN CHOICE = 10
+                DISPLAY "GOODBYE!"
+            WHEN CHOICE = 7 OR CHOICE = 8 OR CHOICE = 9
+                PERFORM 3000-EXECUTE-MEMORY-OPERATION
+            WHEN OTHER
+                DISPLAY "Enter First Number (decimals OK, e.g. 12.50)"
+                accept NUM1
+
+                DISPLAY "Enter Second Number (decimals OK, e.g. 7.25)"
+                accept NUM2
+
+                PERFORM 2000-EXECUTE-OPERATION
+
+                *>    Display Results
+                IF OPERATION-IS-VALID
+                    DISPLAY "Result: " RESULT
+                END-IF
+                DISPLAY " "
+
+                PERFORM 2500-WRITE-LOG-RECORD
+                PERFORM 2600-WRITE-SESSION-REPORT-LINE
+        END-EVALUATE
+    END-PERFORM.
+    PERFORM 1090-CLOSE-SESSION-REPORT.
+
+*> Header/footer for the per-session results file - "dated" in the
+*> sense that the run date is stamped on the report itself, the
+*> same convention PAYCHECK2's pay stub and register reports use.
+1050-PRINT-SESSION-REPORT-HEADER.
+    MOVE FUNCTION CURRENT-DATE (1:10) TO WS-LOG-DATE.
+    MOVE SPACES TO SESSION-REPORT-LINE.
+    STRING "CALC2 SESSION RESULTS - " WS-LOG-DATE
+        DELIMITED BY SIZE INTO SESSION-REPORT-LINE.
+    WRITE SESSION-REPORT-LINE.
+    MOVE SPACES TO SESSION-REPORT-LINE.
+    WRITE SESSION-REPORT-LINE.
+
+1090-CLOSE-SESSION-REPORT.
+    MOVE SPACES TO SESSION-REPORT-LINE.
+    WRITE SESSION-REPORT-LINE.
+    MOVE WS-SESSION-OP-COUNT TO DISPLAY-SESSION-OP-COUNT.
+    STRING "OPERATIONS THIS SESSION: " DISPLAY-SESSION-OP-COUNT
+        DELIMITED BY SIZE INTO SESSION-REPORT-LINE.
+    WRITE SESSION-REPORT-LINE.
+    CLOSE SESSION-REPORT-FILE.
+
+*> Memory ops act on RESULT/NUM1 directly, the way a physical desk
+*> calculator's M+/MR/MC keys work off whatever is on the display -
+*> no second operand to prompt for.
+3000-EXECUTE-MEMORY-OPERATION.
+    EVALUATE CHOICE
+        WHEN 7
+            ADD WS-RESULT-VALUE TO WS-MEMORY
+        WHEN 8
+            MOVE WS-MEMORY TO NUM1
+        WHEN 9
+            MOVE ZERO TO WS-MEMORY
+    END-EVALUATE.
+    MOVE WS-MEMORY TO DISPLAY-MEMORY.
+    DISPLAY "Memory: " DISPLAY-MEMORY.
+    DISPLAY " ".
+
+*> Shared by interactive and batch modes so both drive the exact
+*> same arithmetic - only where CHOICE/NUM1/NUM2/RESULT come from
+*> differs. WS-RESULT-VALUE is the real numeric answer; RESULT is
+*> the edited field used only to DISPLAY/STRING it.
+2000-EXECUTE-OPERATION.
+    SET OPERATION-IS-VALID TO TRUE.
+    MOVE ZERO TO WS-RESULT-VALUE.
+    EVALUATE CHOICE
+        WHEN 1
+            ADD NUM1 TO NUM2 GIVING WS-RESULT-VALUE ROUNDED
+        WHEN 2
+            SUBTRACT NUM2 FROM NUM1 GIVING WS-RESULT-VALUE ROUNDED
+        WHEN 3
+            multiply NUM1 BY NUM2 giving WS-RESULT-VALUE ROUNDED
+        WHEN 4
+            IF NUM2 = 0
+                SET OPERATION-IS-INVALID TO TRUE
+                DISPLAY "Cannot divide by zero."
+            ELSE
+                divide NUM1 by NUM2 giving WS-RESULT-VALUE ROUNDED
+            END-IF
+        WHEN 5
+            IF NUM2 = 0
+                SET OPERATION-IS-INVALID TO TRUE
+                DISPLAY "Cannot divide by zero."
+            ELSE
+                COMPUTE WS-RESULT-VALUE ROUNDED = (NUM1 / NUM2) * 100
+            END-IF
+        WHEN 6
+            COMPUTE WS-RESULT-VALUE ROUNDED = NUM1 ** NUM2
+        WHEN other
+            SET OPERATION-IS-INVALID TO TRUE
+            DISPLAY "Invalid Choice."
+    END-EVALUATE.
+    MOVE WS-RESULT-VALUE TO RESULT.
+
+*>    Append this operation to the transaction log. A rejected
+*>    operation (e.g. divide-by-zero) writes a REJECTED marker
+*>    instead of RESULT, so it can't be misread as a real answer
+*>    of zero.
+2500-WRITE-LOG-RECORD.
+    MOVE FUNCTION CURRENT-DATE (1:10) TO WS-LOG-DATE.
+    MOVE NUM1 TO DISPLAY-LOG-NUM1.
+    MOVE NUM2 TO DISPLAY-LOG-NUM2.
+    MOVE SPACES TO CALC-LOG-LINE.
+    IF OPERATION-IS-VALID
+        MOVE RESULT TO DISPLAY-LOG-RESULT
+        STRING WS-LOG-DATE " CHOICE=" CHOICE
+            " NUM1=" DISPLAY-LOG-NUM1 " NUM2=" DISPLAY-LOG-NUM2
+            " RESULT=" DISPLAY-LOG-RESULT
+            DELIMITED BY SIZE INTO CALC-LOG-LINE
+    ELSE
+        STRING WS-LOG-DATE " CHOICE=" CHOICE
+            " NUM1=" DISPLAY-LOG-NUM1 " NUM2=" DISPLAY-LOG-NUM2
+            " RESULT=REJECTED"
+            DELIMITED BY SIZE INTO CALC-LOG-LINE
+    END-IF.
+    WRITE CALC-LOG-LINE.
+
+2600-WRITE-SESSION-REPORT-LINE.
+    ADD 1 TO WS-SESSION-OP-COUNT.
+    MOVE SPACES TO SESSION-REPORT-LINE.
+    IF OPERATION-IS-VALID
+        STRING "CHOICE=" CHOICE
+            " NUM1=" DISPLAY-LOG-NUM1 " NUM2=" DISPLAY-LOG-NUM2
+            " RESULT=" DISPLAY-LOG-RESULT
+            DELIMITED BY SIZE INTO SESSION-REPORT-LINE
+    ELSE
+        STRING "CHOICE=" CHOICE
+            " NUM1=" DISPLAY-LOG-NUM1 " NUM2=" DISPLAY-LOG-NUM2
+            " RESULT=REJECTED"
+            DELIMITED BY SIZE INTO SESSION-REPORT-LINE
+    END-IF.
+    WRITE SESSION-REPORT-LINE.
+
+*> Batch mode: read a file of operations (choice + two operands,
+*> one per line) and write a results file, the same idiom
+*> PAYCHECK1/GRADES1 use for unattended batch runs instead of
+*> ACCEPT-driven interactive ones.
+5000-RUN-BATCH-MODE.
+    OPEN INPUT BATCH-INPUT-FILE.
+    OPEN OUTPUT BATCH-OUTPUT-FILE.
+    PERFORM 5100-READ-BATCH-RECORD.
+    PERFORM 5200-PROCESS-BATCH-RECORD UNTIL BATCH-END-OF-FILE.
+    CLOSE BATCH-INPUT-FILE.
+    CLOSE BATCH-OUTPUT-FILE.
+
+5100-READ-BATCH-RECORD.
+    READ BATCH-INPUT-FILE
+        AT END SET BATCH-END-OF-FILE TO TRUE
+    END-READ.
+
+5200-PROCESS-BATCH-RECORD.
+    MOVE BATCH-CHOICE TO CHOICE.
+    MOVE BATCH-NUM1 TO NUM1.
+    MOVE BATCH-NUM2 TO NUM2.
+    PERFORM 2000-EXECUTE-OPERATION.
+    PERFORM 2500-WRITE-LOG-RECORD.
+    PERFORM 5300-WRITE-BATCH-RESULT.
+    PERFORM 5100-READ-BATCH-RECORD.
+
+5300-WRITE-BATCH-RESULT.
+    MOVE SPACES TO BATCH-OUTPUT-LINE.
+    IF OPERATION-IS-VALID
+        STRING "CHOICE=" BATCH-CHOICE " NUM1=" BATCH-NUM1
+            " NUM2=" BATCH-NUM2 " RESULT=" RESULT
+            DELIMITED BY SIZE INTO BATCH-OUTPUT-LINE
+    ELSE
+        STRING "CHOICE=" BATCH-CHOICE " NUM1=" BATCH-NUM1
+            " NUM2=" BATCH-NUM2 " RESULT=REJECTED"
+            DELIMITED BY SIZE INTO BATCH-OUTPUT-LINE
+    END-IF.
+    WRITE BATCH-OUTPUT-LINE.
