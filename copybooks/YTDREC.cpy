@@ -0,0 +1,13 @@
+      *> Shared year-to-date accumulator record, COPYed into
+      *> PAYCHECK1, PAYCHECK2, and W2SUMMARY wherever they declare a
+      *> YTD-MASTER-IN/YTD-MASTER-OUT record, applied via
+      *> COPY ... REPLACING to get each program's IN-/OUT- prefixed
+      *> field names. This is the file PAYCHECK1 and PAYCHECK2
+      *> hand off to each other every run, so one copybook guarantees
+      *> they never drift apart.
+       05  YTD-EMP-ID          PIC X(6).
+       05  YTD-GROSS           PIC 9(7)V99.
+       05  YTD-OT              PIC 9(7)V99.
+       05  YTD-NET             PIC 9(7)V99.
+       05  YTD-TAX             PIC 9(7)V99.
+       05  YTD-DEDUCTIONS      PIC 9(7)V99.
