@@ -0,0 +1,9 @@
+      *> Shared employee identity fields (EMP-RECORD), COPYed into
+      *> PAYCHECK2's per-employee working-storage so it agrees with
+      *> the shared EMPMSTR layout on the shape of an employee's ID
+      *> and name. HOURLY-RATE/HOURS-WORKED/GROSS-PAY are not part of
+      *> this copybook - those live on EMPMSTR (rate) or on each
+      *> program's own transaction file (hours, gross), since a rate
+      *> is stable between pay periods but hours and gross are not.
+       05  EMP-ID              PIC X(6).
+       05  EMP-NAME            PIC A(20).
