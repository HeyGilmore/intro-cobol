@@ -0,0 +1,14 @@
+      *> Shared class-roster record (STUDENT-RECORD), COPYed into
+      *> GRADES1's CLASS-ROSTER record and GRDCORR's ROSTER-IN record
+      *> so a roster file written/read by one program is guaranteed
+      *> to line up byte-for-byte with the other. GRDCORR carries its
+      *> own RI- prefixed names, applied via COPY ... REPLACING.
+       05  STUDENT-ID            PIC X(6).
+       05  STUDENT-NAME          PIC A(20).
+       05  SCORE1                PIC 9(3).
+       05  SCORE2                PIC 9(3).
+       05  SCORE3                PIC 9(3).
+       05  WEIGHT1               PIC 9(3).
+       05  WEIGHT2               PIC 9(3).
+       05  WEIGHT3               PIC 9(3).
+       05  EXTRA-CREDIT-POINTS   PIC 9(3).
