@@ -0,0 +1,26 @@
+      *> Canonical employee master record. Shared by PAYCHECK1 and
+      *> PAYCHECK2 against the same indexed EMPMAST dataset (keyed by
+      *> EMP-ID) and by EMPMAINT's add/change/deactivate maintenance
+      *> transactions. HOURLY-RATE is unified to cents precision here
+      *> - a rate change now happens once per employee on this record
+      *> instead of being re-entered on every timesheet transaction
+      *> (PAYCHECK2) or carried on the master by hand every period
+      *> (PAYCHECK1).
+      *> Period-variable data (hours worked, deduction amounts) is
+      *> deliberately NOT part of this record - that stays on each
+      *> program's own transaction file (PAYCHECK1's HOURS-FILE,
+      *> PAYCHECK2's TIMESHEET-FILE) since it changes every pay
+      *> period and a master file only carries what's stable between
+      *> periods.
+       05  EMP-ID              PIC X(6).
+       05  EMP-NAME            PIC A(20).
+       05  EMP-JOB-CLASS       PIC X(4).
+       05  EMP-DEPT            PIC X(4).
+       05  EMP-ADDRESS-1       PIC A(30).
+       05  EMP-CITY-ST-ZIP     PIC A(30).
+       05  EMP-ROUTING-NO      PIC X(9).
+       05  EMP-ACCOUNT-NO      PIC X(17).
+       05  HOURLY-RATE         PIC 9(3)V99.
+       05  EMP-STATUS          PIC X(1).
+           88  EMP-IS-ACTIVE           VALUE "A".
+           88  EMP-IS-INACTIVE         VALUE "I".
