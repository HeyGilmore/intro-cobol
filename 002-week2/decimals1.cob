@@ -4,13 +4,28 @@
        DATE-WRITTEN. 2025-12-01.
       ** Decimal playground for PIC 9(3)V99 and ZZ9.99.
 
-       DATA DIVISION. 
-       WORKING-STORAGE SECTION. 
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
       * Internal number with implied decimal (123.45)
        01 AMOUNT-INTERNAL  PIC 9(3)V99 VALUE 123.45.
       * DIPSLAY VERSION WITH VISIBLE DECIMAL POINT
        01 AMOUNT-DISPLAY   PIC ZZ9.99.
 
+      * Configurable rounding mode - maintainer sets which one the
+      * "selected" result uses; both are always shown side-by-side
+      * so the difference is visible.
+       01 WS-ROUNDING-MODE PIC X(1) VALUE "R".
+           88  ROUNDING-MODE-IS-ROUND        VALUE "R".
+           88  ROUNDING-MODE-IS-TRUNCATE     VALUE "T".
+
+       01 AMOUNT-DIVISOR    PIC 9(1) VALUE 7.
+       01 AMOUNT-ROUNDED    PIC 9(3)V99.
+       01 AMOUNT-TRUNCATED  PIC 9(3)V99.
+       01 AMOUNT-SELECTED   PIC 9(3)V99.
+       01 DISPLAY-ROUNDED   PIC ZZ9.99.
+       01 DISPLAY-TRUNCATED PIC ZZ9.99.
+       01 DISPLAY-SELECTED  PIC ZZ9.99.
+
 
        PROCEDURE DIVISION.
            DISPLAY "Internal stored value: ".
@@ -21,4 +36,28 @@
            DISPLAY "formatted amount (with decimals): ".
            DISPLAY AMOUNT-DISPLAY.
 
+      *    Divide by 3 to get a repeating decimal, then show the
+      *    rounded and truncated results side-by-side.
+           COMPUTE AMOUNT-ROUNDED ROUNDED =
+               AMOUNT-INTERNAL / AMOUNT-DIVISOR.
+           COMPUTE AMOUNT-TRUNCATED =
+               AMOUNT-INTERNAL / AMOUNT-DIVISOR.
+           MOVE AMOUNT-ROUNDED TO DISPLAY-ROUNDED.
+           MOVE AMOUNT-TRUNCATED TO DISPLAY-TRUNCATED.
+
+           DISPLAY "Amount / " AMOUNT-DIVISOR " rounded:   "
+               DISPLAY-ROUNDED.
+           DISPLAY "Amount / " AMOUNT-DIVISOR " truncated: "
+               DISPLAY-TRUNCATED.
+
+           EVALUATE TRUE
+               WHEN ROUNDING-MODE-IS-ROUND
+                   MOVE AMOUNT-ROUNDED TO AMOUNT-SELECTED
+               WHEN ROUNDING-MODE-IS-TRUNCATE
+                   MOVE AMOUNT-TRUNCATED TO AMOUNT-SELECTED
+           END-EVALUATE.
+           MOVE AMOUNT-SELECTED TO DISPLAY-SELECTED.
+           DISPLAY "Selected (mode " WS-ROUNDING-MODE "): "
+               DISPLAY-SELECTED.
+
            STOP RUN.
