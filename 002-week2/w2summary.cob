@@ -0,0 +1,115 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. W2SUMMARY.
+       AUTHOR.     HEYGILMORE.
+       DATE-WRITTEN. 2025-12-05.
+      ** Year-end W-2 style summary. Reads the accumulated
+      ** YTD-MASTER (the same file PAYCHECK1/PAYCHECK2 update every
+      ** run) and prints one summary line per employee: total wages,
+      ** total tax withheld, and total benefits deductions for the
+      ** calendar year.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT YTD-MASTER-IN ASSIGN TO "YTDMAST"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT W2-SUMMARY-FILE ASSIGN TO "W2SUMRY.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *> Same layout PAYCHECK1/PAYCHECK2 write to YTDMAST/YTDMOUT.
+       FD  YTD-MASTER-IN.
+       01  YTD-IN-RECORD.
+           COPY YTDREC REPLACING ==YTD-EMP-ID== BY ==YTD-IN-EMP-ID==
+                                 ==YTD-GROSS==   BY ==YTD-IN-GROSS==
+                                 ==YTD-OT==      BY ==YTD-IN-OT==
+                                 ==YTD-NET==     BY ==YTD-IN-NET==
+                                 ==YTD-TAX==     BY ==YTD-IN-TAX==
+                                 ==YTD-DEDUCTIONS== BY
+                                     ==YTD-IN-DEDUCTIONS==.
+
+       FD  W2-SUMMARY-FILE.
+       01  W2-SUMMARY-LINE         PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-YTD-EOF-SWITCH    PIC X(1)  VALUE "N".
+           88  YTD-END-OF-FILE           VALUE "Y".
+
+       01 DISPLAY-W2-WAGES     PIC $$$,$$9.99.
+       01 DISPLAY-W2-TAX       PIC $$$,$$9.99.
+       01 DISPLAY-W2-DEDUCT    PIC $$$,$$9.99.
+
+       01 WS-EMPLOYEE-COUNT    PIC 9(5)  VALUE ZERO.
+       01 WS-TOTAL-WAGES       PIC 9(8)V99 VALUE ZERO.
+       01 WS-TOTAL-TAX         PIC 9(8)V99 VALUE ZERO.
+       01 WS-TOTAL-DEDUCT      PIC 9(8)V99 VALUE ZERO.
+       01 DISPLAY-TOT-WAGES    PIC $$$,$$$,$$9.99.
+       01 DISPLAY-TOT-TAX      PIC $$$,$$$,$$9.99.
+       01 DISPLAY-TOT-DEDUCT   PIC $$$,$$$,$$9.99.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-OPEN-FILES.
+           PERFORM 1100-PRINT-HEADER.
+           PERFORM 1200-READ-YTD.
+           PERFORM 2000-PRINT-W2 UNTIL YTD-END-OF-FILE.
+           PERFORM 8900-PRINT-TOTALS.
+           PERFORM 9000-CLOSE-FILES.
+           STOP RUN.
+
+       1000-OPEN-FILES.
+           OPEN INPUT YTD-MASTER-IN.
+           OPEN OUTPUT W2-SUMMARY-FILE.
+
+       1100-PRINT-HEADER.
+           MOVE "ACME MANUFACTURING CO - YEAR-END W-2 SUMMARY" TO
+               W2-SUMMARY-LINE.
+           WRITE W2-SUMMARY-LINE.
+           MOVE "EMP-ID     WAGES     FED/ST/FICA TAX   DEDUCTIONS"
+               TO W2-SUMMARY-LINE.
+           WRITE W2-SUMMARY-LINE.
+
+       1200-READ-YTD.
+           READ YTD-MASTER-IN
+               AT END SET YTD-END-OF-FILE TO TRUE
+           END-READ.
+
+       2000-PRINT-W2.
+           MOVE YTD-IN-GROSS TO DISPLAY-W2-WAGES.
+           MOVE YTD-IN-TAX TO DISPLAY-W2-TAX.
+           MOVE YTD-IN-DEDUCTIONS TO DISPLAY-W2-DEDUCT.
+           MOVE SPACES TO W2-SUMMARY-LINE.
+           STRING YTD-IN-EMP-ID "  " DISPLAY-W2-WAGES "  "
+               DISPLAY-W2-TAX "  " DISPLAY-W2-DEDUCT
+               DELIMITED BY SIZE INTO W2-SUMMARY-LINE.
+           WRITE W2-SUMMARY-LINE.
+
+           ADD 1 TO WS-EMPLOYEE-COUNT.
+           ADD YTD-IN-GROSS TO WS-TOTAL-WAGES.
+           ADD YTD-IN-TAX TO WS-TOTAL-TAX.
+           ADD YTD-IN-DEDUCTIONS TO WS-TOTAL-DEDUCT.
+
+           PERFORM 1200-READ-YTD.
+
+       8900-PRINT-TOTALS.
+           MOVE WS-TOTAL-WAGES TO DISPLAY-TOT-WAGES.
+           MOVE WS-TOTAL-TAX TO DISPLAY-TOT-TAX.
+           MOVE WS-TOTAL-DEDUCT TO DISPLAY-TOT-DEDUCT.
+           MOVE SPACES TO W2-SUMMARY-LINE.
+           WRITE W2-SUMMARY-LINE.
+           STRING "EMPLOYEES: " WS-EMPLOYEE-COUNT
+               DELIMITED BY SIZE INTO W2-SUMMARY-LINE.
+           WRITE W2-SUMMARY-LINE.
+           STRING "TOTAL WAGES:      " DISPLAY-TOT-WAGES
+               DELIMITED BY SIZE INTO W2-SUMMARY-LINE.
+           WRITE W2-SUMMARY-LINE.
+           STRING "TOTAL TAX:        " DISPLAY-TOT-TAX
+               DELIMITED BY SIZE INTO W2-SUMMARY-LINE.
+           WRITE W2-SUMMARY-LINE.
+           STRING "TOTAL DEDUCTIONS: " DISPLAY-TOT-DEDUCT
+               DELIMITED BY SIZE INTO W2-SUMMARY-LINE.
+           WRITE W2-SUMMARY-LINE.
+
+       9000-CLOSE-FILES.
+           CLOSE YTD-MASTER-IN W2-SUMMARY-FILE.
