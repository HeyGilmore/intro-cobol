@@ -1,46 +1,892 @@
-       IDENTIFICATION DIVISION. 
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. PAYCHECK2.
        AUTHOR.     HEYGILMORE.
        DATE-WRITTEN. 2025-12-01.
-      ** Paycheck-02 program with decimal hourly rate
+      ** Paycheck-02 batch payroll run. Reads one TIMESHEET-FILE
+      ** transaction per employee for the period and produces pay
+      ** stubs, an ACH batch file, a payroll register, and an
+      ** updated YTD-MASTER, all in one pass.
+      ** NOTE: EMP-ID/name/rate/bank data now come from a keyed
+      ** lookup against the indexed EMPLOYEE-MASTER -
+      ** TIMESHEET-FILE carries only the period-variable fields
+      ** (hours, deduction amounts) that actually change every pay
+      ** period. EMPLOYEE-MASTER is maintained by EMPMAINT's
+      ** add/change/deactivate transactions.
 
-       DATA DIVISION. 
-       WORKING-STORAGE SECTION. 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER ASSIGN TO "EMPMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS MST-EMP-ID.
+           SELECT TIMESHEET-FILE ASSIGN TO "TIMESHT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT YTD-MASTER-IN ASSIGN TO "YTDMAST"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT YTD-MASTER-OUT ASSIGN TO "YTDMOUT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT PAY-STUB-FILE ASSIGN TO "PAYSTUB.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ACH-BATCH-FILE ASSIGN TO "ACHBATCH"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PAYROLL-REGISTER-FILE ASSIGN TO "PAYREG.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REGISTER-SORT-FILE ASSIGN TO "REGSORT.TMP".
+           SELECT OPTIONAL RESTART-FILE ASSIGN TO "RESTART.PARM"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXCEPTION-LOG ASSIGN TO "EXCPLOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL AUTH-PARM-FILE ASSIGN TO "AUTHPARM"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUTHORIZED-USERS-FILE ASSIGN TO "AUTHUSR"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT GL-EXTRACT-FILE ASSIGN TO "GLEXTRCT"
+               ORGANIZATION IS LINE SEQUENTIAL.
 
-       01 EMP-NAME             PIC A(20).
-       01 HOURS-WORKED         PIC 9(3).
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER.
+       01  EMP-MASTER-RECORD.
+           COPY EMPMSTR REPLACING ==EMP-ID== BY ==MST-EMP-ID==
+                                 ==EMP-NAME== BY ==MST-EMP-NAME==
+                                 ==EMP-JOB-CLASS== BY ==MST-JOB-CLASS==
+                                 ==EMP-DEPT== BY ==MST-EMP-DEPT==
+                                 ==EMP-ADDRESS-1== BY
+                                     ==MST-EMP-ADDRESS-1==
+                                 ==EMP-CITY-ST-ZIP== BY
+                                     ==MST-EMP-CITY-ST-ZIP==
+                                 ==EMP-ROUTING-NO== BY
+                                     ==MST-ROUTING-NO==
+                                 ==EMP-ACCOUNT-NO== BY
+                                     ==MST-ACCOUNT-NO==
+                                 ==HOURLY-RATE== BY ==MST-HOURLY-RATE==
+                                 ==EMP-STATUS== BY ==MST-EMP-STATUS==.
+
+      *> One timesheet transaction per employee per pay period.
+      *> Identity/bank/rate data no longer travels here - only what
+      *> genuinely changes period to period does.
+       FD  TIMESHEET-FILE.
+       01  TIMESHEET-RECORD.
+           05  TR-EMP-ID           PIC X(6).
+           05  TR-HOURS-WORKED     PIC 9(3).
+           05  TR-HEALTH-PREMIUM   PIC 9(4)V99.
+           05  TR-RETIREMENT-401K  PIC 9(4)V99.
+           05  TR-GARNISHMENT-AMT  PIC 9(4)V99.
+
+       FD  PAY-STUB-FILE.
+       01  PAY-STUB-LINE           PIC X(80).
+
+      *> Simple fixed-width direct-deposit detail record (one per
+      *> employee per run). Not full NACHA format - a small shop's
+      *> bank can usually take a flat file like this, and it keeps
+      *> the layout readable without a full NACHA field map.
+       FD  ACH-BATCH-FILE.
+       01  ACH-DETAIL-RECORD.
+           05  ACH-TRAN-CODE       PIC X(2).
+           05  ACH-EMP-ID          PIC X(6).
+           05  ACH-EMP-NAME        PIC A(20).
+           05  ACH-ROUTING-NO      PIC X(9).
+           05  ACH-ACCOUNT-NO      PIC X(17).
+           05  ACH-AMOUNT          PIC 9(7)V99.
+
+       FD  PAYROLL-REGISTER-FILE.
+       01  PAYROLL-REGISTER-LINE   PIC X(80).
+
+      *> Sort work file: each processed timesheet
+      *> transaction is RELEASEd here in match-merge (EMP-ID) order
+      *> so the payroll register/GL extract can print in department
+      *> order without disturbing the YTD-MASTER-IN match-merge,
+      *> which still has to drive off EMP-ID order.
+       SD  REGISTER-SORT-FILE.
+       01  REGISTER-SORT-RECORD.
+           05  RS-DEPT              PIC X(4).
+           05  RS-EMP-ID            PIC X(6).
+           05  RS-EMP-NAME          PIC A(20).
+           05  RS-HOURS-WORKED      PIC 9(3).
+           05  RS-HOURLY-RATE       PIC 9(3)V99.
+           05  RS-GROSS-PAY         PIC 9(6)V99.
+           05  RS-NET-PAY           PIC 9(6)V99.
+           05  RS-TOTAL-DEDUCTIONS  PIC 9(5)V99.
+
+      *> General ledger interface extract: one line per department
+      *> per account, posted at the end of the run so the GL system
+      *> can pick up wage expense/cash/withholding-payable entries
+      *> without re-deriving them from the register.
+       FD  GL-EXTRACT-FILE.
+       01  GL-EXTRACT-LINE          PIC X(80).
+
+      *> Shared exception log - PAYCHECK1, PAYCHECK2, and
+      *> GRADES1 all append their edit-check rejections here so one
+      *> file has every exception from a job run.
+       FD  EXCEPTION-LOG.
+       01  EXCEPTION-LOG-LINE       PIC X(80).
+
+      *> This run's submitted operator ID/passcode - same
+      *> OPTIONAL/LINE SEQUENTIAL PARM-file shape as RESTART-FILE.
+       FD  AUTH-PARM-FILE.
+       01  AUTH-PARM-RECORD.
+           05  PARM-OPERATOR-ID      PIC X(8).
+           05  PARM-PASSCODE         PIC X(8).
+
+      *> Master list of operator IDs authorized to run this job.
+       FD  AUTHORIZED-USERS-FILE.
+       01  AUTH-USER-RECORD.
+           05  AUTH-OPERATOR-ID      PIC X(8).
+           05  AUTH-PASSCODE         PIC X(8).
+
+      *> Holds the EMP-ID of the last employee fully processed by
+      *> this batch run. A rerun after an abend skips every
+      *> timesheet transaction up through this key instead of
+      *> reprocessing (and double-paying) them. Reset to spaces
+      *> once a run completes clean so the next pay period starts
+      *> fresh.
+       FD  RESTART-FILE.
+       01  RESTART-RECORD          PIC X(6).
+
+      *> Beginning-of-year-to-date accumulators, one per employee,
+      *> sorted by EMP-ID (same order TIMESHEET-FILE is expected in).
+       FD  YTD-MASTER-IN.
+       01  YTD-IN-RECORD.
+           COPY YTDREC REPLACING ==YTD-EMP-ID== BY ==YTD-IN-EMP-ID==
+                                 ==YTD-GROSS==   BY ==YTD-IN-GROSS==
+                                 ==YTD-OT==      BY ==YTD-IN-OT==
+                                 ==YTD-NET==     BY ==YTD-IN-NET==
+                                 ==YTD-TAX==     BY ==YTD-IN-TAX==
+                                 ==YTD-DEDUCTIONS== BY
+                                     ==YTD-IN-DEDUCTIONS==.
+
+      *> Updated year-to-date accumulators written back out.
+       FD  YTD-MASTER-OUT.
+       01  YTD-OUT-RECORD.
+           COPY YTDREC REPLACING ==YTD-EMP-ID== BY ==YTD-OUT-EMP-ID==
+                                 ==YTD-GROSS==   BY ==YTD-OUT-GROSS==
+                                 ==YTD-OT==      BY ==YTD-OUT-OT==
+                                 ==YTD-NET==     BY ==YTD-OUT-NET==
+                                 ==YTD-TAX==     BY ==YTD-OUT-TAX==
+                                 ==YTD-DEDUCTIONS== BY
+                                     ==YTD-OUT-DEDUCTIONS==.
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-EMP-IDENTITY.
+           COPY EMPREC.
+       01 EMP-ADDRESS-1         PIC A(30).
+       01 EMP-CITY-ST-ZIP       PIC A(30).
+       01 EMP-DEPT              PIC X(4).
+       01 EMP-ROUTING-NO        PIC X(9).
+       01 EMP-ACCOUNT-NO        PIC X(17).
+       01 PAY-PERIOD-START      PIC X(10) VALUE SPACES.
+       01 PAY-PERIOD-END        PIC X(10) VALUE SPACES.
+       01 HOURS-WORKED          PIC 9(3).
 
       * HOURLY RATE WITH 2 DECIMALS PLACES: (20.75)
        01 HOURLY-RATE          PIC 9(3)V99.
-       
-      * GROSS PAY WITH 2 DECIMAL PLACES: UP TO 999,999.99
+
+      * PAY FIGURES WITH 2 DECIMAL PLACES: UP TO 999,999.99
+       01 REGULAR-HOURS        PIC 9(3).
+       01 OVERTIME-HOURS       PIC 9(3).
+       01 REGULAR-PAY          PIC 9(6)V99.
+       01 OVERTIME-PAY         PIC 9(6)V99.
        01 GROSS-PAY            PIC 9(6)V99.
+       01 NET-PAY               PIC 9(6)V99.
+
+      * DEDUCTION CODES SUBTRACTED FROM GROSS PAY BEFORE NET PAY
+       01 DEDUCTIONS.
+           05  HEALTH-PREMIUM      PIC 9(4)V99.
+           05  RETIREMENT-401K     PIC 9(4)V99.
+           05  GARNISHMENT-AMT     PIC 9(4)V99.
+       01 TOTAL-DEDUCTIONS        PIC 9(5)V99.
 
       * DISPLAY VERSIONS
        01 DISPLAY-GROSS-PAY    PIC $$,$$9.99.
+       01 DISPLAY-NET-PAY      PIC $$,$$9.99.
+       01 DISPLAY-REGULAR-PAY  PIC $$,$$9.99.
+       01 DISPLAY-OVERTIME-PAY PIC $$,$$9.99.
        01 DISPLAY-HOURLY-RATE  PIC $$9.99.
+       01 DISPLAY-HEALTH       PIC $$$9.99.
+       01 DISPLAY-401K         PIC $$$9.99.
+       01 DISPLAY-GARNISH      PIC $$$9.99.
+       01 DISPLAY-TOTAL-DEDUCT PIC $$$9.99.
 
-       PROCEDURE DIVISION.
-           DISPLAY "Enter empoyee name: ".
-           ACCEPT EMP-NAME.
+       01 WS-TR-EOF-SWITCH      PIC X(1)  VALUE "N".
+           88  TR-END-OF-FILE             VALUE "Y".
+       01 WS-YTD-EOF-SWITCH     PIC X(1)  VALUE "N".
+           88  YTD-END-OF-FILE            VALUE "Y".
+       01 WS-EMP-FOUND-SWITCH   PIC X(1)  VALUE "Y".
+           88  EMPLOYEE-WAS-FOUND         VALUE "Y".
+           88  EMPLOYEE-NOT-FOUND         VALUE "N".
 
-           DISPLAY "Enter hours worked (0-160): ".
-           ACCEPT HOURS-WORKED.
+      * CHECKPOINT / RESTART CONTROL
+       01 WS-RESTART-KEY        PIC X(6)  VALUE SPACES.
+       01 WS-CHECKPOINT-INTERVAL PIC 9(2) VALUE 5.
+       01 WS-SINCE-LAST-CHECKPOINT PIC 9(2) VALUE ZERO.
 
-           DISPLAY "Enter hourly rate (20.75): ".
-           ACCEPT HOURLY-RATE.
+      * REGISTER CONTROL TOTALS FOR THE WHOLE BATCH RUN
+       01 WS-EMPLOYEE-COUNT    PIC 9(5)  VALUE ZERO.
+       01 WS-TOTAL-GROSS       PIC 9(8)V99 VALUE ZERO.
+       01 WS-TOTAL-DEDUCTIONS  PIC 9(8)V99 VALUE ZERO.
+       01 WS-TOTAL-NET         PIC 9(8)V99 VALUE ZERO.
+       01 DISPLAY-REG-HOURS    PIC ZZ9.
+       01 DISPLAY-REG-RATE     PIC $$9.99.
+       01 DISPLAY-REG-GROSS    PIC $$$,$$9.99.
+       01 DISPLAY-REG-NET      PIC $$$,$$9.99.
+       01 DISPLAY-REG-TOT-GROSS PIC $$$,$$9.99.
+       01 DISPLAY-REG-TOT-NET   PIC $$$,$$9.99.
 
-      *    Formula
-           MULTIPLY HOURS-WORKED BY HOURLY-RATE GIVING GROSS-PAY.
+      *> Department totals accumulated as timesheet transactions are
+      *> processed, then posted to the GL extract at end of run.
+      *> Departments aren't a fixed known set like the OT-RULE-TABLE
+      *> job classes, so this table is built up at runtime (a new
+      *> department gets the next unused slot) rather than
+      *> VALUE-initialized.
+       01 WS-DEPT-TABLE-COUNT   PIC 9(2)  VALUE ZERO.
+       01 WS-DEPT-TABLE.
+           05  WS-DEPT-ENTRY OCCURS 20 TIMES
+                   INDEXED BY WS-DEPT-IDX.
+               10  TBL-DEPT-CODE       PIC X(4).
+               10  TBL-DEPT-GROSS      PIC 9(8)V99 VALUE ZERO.
+               10  TBL-DEPT-DEDUCT     PIC 9(8)V99 VALUE ZERO.
+               10  TBL-DEPT-NET        PIC 9(8)V99 VALUE ZERO.
+       01 WS-DEPT-FOUND-IDX     PIC 9(2).
+       01 DISPLAY-GL-AMOUNT     PIC ZZZ,ZZ9.99.
 
-      *    Moving internal numbers to External
-           MOVE GROSS-PAY TO DISPLAY-GROSS-PAY.
-           MOVE HOURLY-RATE TO DISPLAY-HOURLY-RATE.
+      *> Department control break for the sorted register.
+       01 WS-REG-SORT-EOF-SWITCH PIC X(1) VALUE "N".
+           88  REG-SORT-END-OF-FILE      VALUE "Y".
+       01 WS-REG-CURRENT-DEPT   PIC X(4)  VALUE SPACES.
+       01 DISPLAY-REG-TOT-DEDUCT PIC $$$,$$9.99.
 
-           DISPLAY "EMPLOYEE: " EMP-NAME.
-           DISPLAY "HOURS WORKED: " HOURS-WORKED.
-           DISPLAY "HOURLY RATE: " DISPLAY-HOURLY-RATE.
-           DISPLAY "GROSS PAY: " DISPLAY-GROSS-PAY.
+      *> ACH-vs-register control total.
+       01 WS-ACH-TOTAL          PIC 9(8)V99 VALUE ZERO.
+       01 DISPLAY-ACH-TOTAL     PIC $$$,$$9.99.
 
+      *> Chart-of-accounts codes for the payroll GL postings.
+       01 GL-ACCT-WAGES-EXPENSE PIC X(10) VALUE "5000-WAGES".
+       01 GL-ACCT-CASH          PIC X(10) VALUE "1000-CASH ".
+       01 GL-ACCT-WITHHOLDING   PIC X(10) VALUE "2100-WHPAY".
+
+       01 WS-EXCEPTION-DATE     PIC X(10).
+
+       01 WS-AUTH-SWITCH        PIC X(1)  VALUE "N".
+           88  RUN-IS-AUTHORIZED          VALUE "Y".
+           88  RUN-NOT-AUTHORIZED         VALUE "N".
+       01 WS-AUTH-EOF-SWITCH    PIC X(1)  VALUE "N".
+           88  AUTH-USERS-EOF             VALUE "Y".
+       01 WS-SUBMITTED-OPERATOR-ID PIC X(8) VALUE SPACES.
+       01 WS-SUBMITTED-PASSCODE    PIC X(8) VALUE SPACES.
+
+       01 WS-RUN-DATE           PIC X(10).
+       01 WS-REG-PAGE-NO        PIC 9(4)  VALUE ZERO.
+       01 WS-REG-LINE-COUNT     PIC 9(3)  VALUE ZERO.
+       01 WS-REG-LINES-PER-PAGE PIC 9(3)  VALUE 50.
+       01 WS-STUB-PAGE-NO       PIC 9(4)  VALUE ZERO.
+       01 DISPLAY-PAGE-NO       PIC ZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1050-READ-RESTART-KEY.
+           PERFORM 1000-OPEN-FILES.
+           PERFORM 1060-CHECK-AUTHORIZATION.
+           IF RUN-IS-AUTHORIZED
+               PERFORM 1200-READ-TIMESHEET
+               PERFORM 1225-SKIP-CHECKPOINTED-TRANSACTIONS
+               PERFORM 1250-READ-YTD
+               PERFORM 1252-SKIP-CHECKPOINTED-YTD-RECORDS
+               SORT REGISTER-SORT-FILE
+                   ON ASCENDING KEY RS-DEPT RS-EMP-ID
+                   INPUT PROCEDURE IS 2000-PROCESS-PAYROLL-DRIVER
+                   OUTPUT PROCEDURE IS 8930-PRINT-SORTED-REGISTER
+               PERFORM 8900-PRINT-REGISTER-TOTALS
+               PERFORM 8920-WRITE-GL-EXTRACT
+               PERFORM 8940-RECONCILE-ACH-TOTAL
+               PERFORM 8950-CLEAR-RESTART-KEY
+           END-IF.
+           PERFORM 9000-CLOSE-FILES.
            STOP RUN.
-           
+
+       1000-OPEN-FILES.
+           OPEN INPUT EMPLOYEE-MASTER.
+           OPEN INPUT TIMESHEET-FILE.
+           OPEN INPUT YTD-MASTER-IN.
+      *> On a restart, YTD-MASTER-OUT already holds the prior attempt's
+      *> checkpointed employees (7960-WRITE-CHECKPOINT flushes it at
+      *> every checkpoint) - OPEN OUTPUT here would truncate that work
+      *> and lose their period's YTD update for good, so a restart
+      *> extends the existing file instead of replacing it.
+           IF WS-RESTART-KEY = SPACES
+               OPEN OUTPUT YTD-MASTER-OUT
+           ELSE
+               OPEN EXTEND YTD-MASTER-OUT
+           END-IF.
+      *> Same reasoning as YTD-MASTER-OUT above: a restart skips every
+      *> checkpointed transaction, so these three never get rewritten
+      *> for the employees the aborted attempt already stubbed,
+      *> registered, and extracted - OPEN OUTPUT here would truncate
+      *> that work instead of adding to it.
+           IF WS-RESTART-KEY = SPACES
+               OPEN OUTPUT PAY-STUB-FILE
+               OPEN OUTPUT PAYROLL-REGISTER-FILE
+               OPEN OUTPUT GL-EXTRACT-FILE
+           ELSE
+               OPEN EXTEND PAY-STUB-FILE
+               OPEN EXTEND PAYROLL-REGISTER-FILE
+               OPEN EXTEND GL-EXTRACT-FILE
+           END-IF.
+           OPEN EXTEND ACH-BATCH-FILE.
+           OPEN EXTEND EXCEPTION-LOG.
+           MOVE FUNCTION CURRENT-DATE (1:10) TO WS-RUN-DATE.
+
+      *> Run authorization: AUTHPARM carries this run's
+      *> submitted operator ID/passcode, checked against the AUTHUSR
+      *> master list before any payroll data is touched. A
+      *> missing/wrong AUTHPARM logs the attempt to EXCEPTION-LOG and
+      *> the whole run is skipped.
+       1060-CHECK-AUTHORIZATION.
+           OPEN INPUT AUTH-PARM-FILE.
+           OPEN INPUT AUTHORIZED-USERS-FILE.
+           SET RUN-NOT-AUTHORIZED TO TRUE.
+           READ AUTH-PARM-FILE
+               AT END
+                   DISPLAY "*** NO AUTHPARM SUPPLIED - RUN REJECTED "
+                       "***"
+               NOT AT END
+                   PERFORM 1065-VALIDATE-OPERATOR
+           END-READ.
+           IF RUN-NOT-AUTHORIZED
+               PERFORM 1070-LOG-AUTH-FAILURE
+               DISPLAY "*** RUN NOT AUTHORIZED - NO PROCESSING WILL "
+                   "OCCUR ***"
+               MOVE 1 TO RETURN-CODE
+           END-IF.
+           CLOSE AUTH-PARM-FILE AUTHORIZED-USERS-FILE.
+
+       1065-VALIDATE-OPERATOR.
+           MOVE PARM-OPERATOR-ID TO WS-SUBMITTED-OPERATOR-ID.
+           MOVE PARM-PASSCODE TO WS-SUBMITTED-PASSCODE.
+           PERFORM UNTIL AUTH-USERS-EOF OR RUN-IS-AUTHORIZED
+               READ AUTHORIZED-USERS-FILE
+                   AT END
+                       SET AUTH-USERS-EOF TO TRUE
+                   NOT AT END
+                       IF AUTH-OPERATOR-ID = WS-SUBMITTED-OPERATOR-ID
+                           AND AUTH-PASSCODE = WS-SUBMITTED-PASSCODE
+                           SET RUN-IS-AUTHORIZED TO TRUE
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       1070-LOG-AUTH-FAILURE.
+           MOVE FUNCTION CURRENT-DATE (1:10) TO WS-EXCEPTION-DATE.
+           MOVE SPACES TO EXCEPTION-LOG-LINE.
+           STRING "PAYCHECK2 AUTH-FAILURE OPERATOR="
+               WS-SUBMITTED-OPERATOR-ID
+               " ON=" WS-EXCEPTION-DATE
+               DELIMITED BY SIZE INTO EXCEPTION-LOG-LINE.
+           WRITE EXCEPTION-LOG-LINE.
+
+       1050-READ-RESTART-KEY.
+      *> A missing RESTART.PARM (SELECT OPTIONAL) reads as an
+      *> immediate AT END, which leaves WS-RESTART-KEY at spaces -
+      *> exactly what a normal, non-restarted run wants.
+           OPEN INPUT RESTART-FILE.
+           READ RESTART-FILE INTO WS-RESTART-KEY
+               AT END MOVE SPACES TO WS-RESTART-KEY
+           END-READ.
+           CLOSE RESTART-FILE.
+           IF WS-RESTART-KEY NOT = SPACES
+               DISPLAY "RESTARTING AFTER CHECKPOINT: " WS-RESTART-KEY
+           END-IF.
+
+       1200-READ-TIMESHEET.
+           READ TIMESHEET-FILE
+               AT END SET TR-END-OF-FILE TO TRUE
+           END-READ.
+
+       1225-SKIP-CHECKPOINTED-TRANSACTIONS.
+           PERFORM UNTIL TR-END-OF-FILE
+                   OR TR-EMP-ID > WS-RESTART-KEY
+               PERFORM 1200-READ-TIMESHEET
+           END-PERFORM.
+
+       1250-READ-YTD.
+           READ YTD-MASTER-IN
+               AT END SET YTD-END-OF-FILE TO TRUE
+           END-READ.
+
+      *> The prior attempt's checkpointed employees already got their
+      *> updated YTD record written to (and preserved in) YTD-MASTER-OUT
+      *> before it checkpointed - reading their YTD-MASTER-IN record
+      *> again here and carrying it forward would duplicate that
+      *> employee under two records in YTD-MASTER-OUT.
+       1252-SKIP-CHECKPOINTED-YTD-RECORDS.
+           PERFORM UNTIL YTD-END-OF-FILE
+                   OR YTD-IN-EMP-ID > WS-RESTART-KEY
+               PERFORM 1250-READ-YTD
+           END-PERFORM.
+
+       1100-PRINT-REGISTER-HEADER.
+           ADD 1 TO WS-REG-PAGE-NO.
+           MOVE WS-REG-PAGE-NO TO DISPLAY-PAGE-NO.
+           MOVE "ACME MANUFACTURING CO - PAYROLL REGISTER" TO
+               PAYROLL-REGISTER-LINE.
+           WRITE PAYROLL-REGISTER-LINE.
+           STRING "RUN DATE: " WS-RUN-DATE "   PAGE: " DISPLAY-PAGE-NO
+               DELIMITED BY SIZE INTO PAYROLL-REGISTER-LINE.
+           WRITE PAYROLL-REGISTER-LINE.
+           MOVE "EMP-ID NAME                 HOURS   RATE"
+               & "     GROSS      NET" TO PAYROLL-REGISTER-LINE.
+           WRITE PAYROLL-REGISTER-LINE.
+           MOVE ZERO TO WS-REG-LINE-COUNT.
+
+      *> SORT's INPUT PROCEDURE - runs the same match-merge
+      *> loop the register/GL extract used to drive off directly, so
+      *> YTD-MASTER-IN's own EMP-ID ordering is untouched; each
+      *> processed transaction is RELEASEd to REGISTER-SORT-FILE by
+      *> 7810-RELEASE-REGISTER-SORT-RECORD instead of being printed
+      *> immediately, so the register/GL extract can come out sorted
+      *> by department afterward.
+       2000-PROCESS-PAYROLL-DRIVER.
+           PERFORM 2000-PROCESS-PAYROLL UNTIL TR-END-OF-FILE
+               AND YTD-END-OF-FILE.
+
+      *> Classic match-merge: the timesheet transactions drive the
+      *> run, the YTD master supplies each employee's running total.
+      *> A transaction with no matching master record is a new
+      *> hire; a master record with no transaction (someone on
+      *> leave, no hours this period) just carries forward untouched.
+       2000-PROCESS-PAYROLL.
+           EVALUATE TRUE
+               WHEN TR-END-OF-FILE
+                   PERFORM 2300-CARRY-FORWARD-YTD
+                   PERFORM 1250-READ-YTD
+               WHEN YTD-END-OF-FILE
+                   PERFORM 2100-PROCESS-TIMESHEET-TRANSACTION
+                   MOVE ZERO TO YTD-IN-GROSS YTD-IN-OT YTD-IN-NET
+                       YTD-IN-TAX YTD-IN-DEDUCTIONS
+                   PERFORM 2200-UPDATE-YTD
+                   PERFORM 7950-CHECKPOINT-IF-DUE
+                   PERFORM 1200-READ-TIMESHEET
+               WHEN TR-EMP-ID < YTD-IN-EMP-ID
+                   PERFORM 2100-PROCESS-TIMESHEET-TRANSACTION
+                   MOVE ZERO TO YTD-IN-GROSS YTD-IN-OT YTD-IN-NET
+                       YTD-IN-TAX YTD-IN-DEDUCTIONS
+                   PERFORM 2200-UPDATE-YTD
+                   PERFORM 7950-CHECKPOINT-IF-DUE
+                   PERFORM 1200-READ-TIMESHEET
+               WHEN TR-EMP-ID > YTD-IN-EMP-ID
+                   PERFORM 2300-CARRY-FORWARD-YTD
+                   PERFORM 1250-READ-YTD
+               WHEN OTHER
+                   PERFORM 2100-PROCESS-TIMESHEET-TRANSACTION
+                   PERFORM 2200-UPDATE-YTD
+                   PERFORM 7950-CHECKPOINT-IF-DUE
+                   PERFORM 1200-READ-TIMESHEET
+                   PERFORM 1250-READ-YTD
+           END-EVALUATE.
+
+       2050-LOOKUP-EMPLOYEE-MASTER.
+      *> MST-EMP-ID is EMPLOYEE-MASTER's record key - moving this
+      *> period's transaction ID into it and reading is what pulls
+      *> this employee's name/dept/address/bank/rate off the master
+      *> instead of the transaction record.
+           SET EMPLOYEE-WAS-FOUND TO TRUE.
+           MOVE TR-EMP-ID TO MST-EMP-ID.
+           MOVE TR-EMP-ID TO EMP-ID.
+           READ EMPLOYEE-MASTER
+               INVALID KEY
+                   SET EMPLOYEE-NOT-FOUND TO TRUE
+           END-READ.
+           IF EMPLOYEE-WAS-FOUND AND EMP-IS-INACTIVE
+               SET EMPLOYEE-NOT-FOUND TO TRUE
+           END-IF.
+           IF EMPLOYEE-WAS-FOUND
+               MOVE MST-EMP-NAME        TO EMP-NAME
+               MOVE MST-EMP-ADDRESS-1   TO EMP-ADDRESS-1
+               MOVE MST-EMP-CITY-ST-ZIP TO EMP-CITY-ST-ZIP
+               MOVE MST-EMP-DEPT        TO EMP-DEPT
+               MOVE MST-ROUTING-NO      TO EMP-ROUTING-NO
+               MOVE MST-ACCOUNT-NO      TO EMP-ACCOUNT-NO
+               MOVE MST-HOURLY-RATE     TO HOURLY-RATE
+           END-IF.
+
+       2055-DISPLAY-REJECTION.
+           DISPLAY "*** REJECTED TIMESHEET FOR EMP-ID: "
+               TR-EMP-ID.
+           DISPLAY "    NOT FOUND OR INACTIVE IN "
+               "EMPLOYEE-MASTER - SKIPPED ***".
+           PERFORM 2060-LOG-EXCEPTION.
+
+       2060-LOG-EXCEPTION.
+           MOVE FUNCTION CURRENT-DATE (1:10) TO WS-EXCEPTION-DATE.
+           MOVE SPACES TO EXCEPTION-LOG-LINE.
+           STRING "PAYCHECK2 EMP-ID=" TR-EMP-ID
+               " REASON=NOT FOUND OR INACTIVE IN EMPLOYEE-MASTER"
+               " ON=" WS-EXCEPTION-DATE
+               DELIMITED BY SIZE INTO EXCEPTION-LOG-LINE.
+           WRITE EXCEPTION-LOG-LINE.
+
+       2100-PROCESS-TIMESHEET-TRANSACTION.
+           PERFORM 2050-LOOKUP-EMPLOYEE-MASTER.
+           IF EMPLOYEE-NOT-FOUND
+               PERFORM 2055-DISPLAY-REJECTION
+               MOVE ZERO TO GROSS-PAY OVERTIME-PAY REGULAR-PAY
+                   NET-PAY TOTAL-DEDUCTIONS
+           ELSE
+               MOVE TR-HOURS-WORKED    TO HOURS-WORKED
+               MOVE TR-HEALTH-PREMIUM  TO HEALTH-PREMIUM
+               MOVE TR-RETIREMENT-401K TO RETIREMENT-401K
+               MOVE TR-GARNISHMENT-AMT TO GARNISHMENT-AMT
+
+               PERFORM 3000-CALC-GROSS-PAY
+               PERFORM 3500-CALC-DEDUCTIONS
+
+               MOVE GROSS-PAY TO DISPLAY-GROSS-PAY
+               MOVE NET-PAY TO DISPLAY-NET-PAY
+               MOVE REGULAR-PAY TO DISPLAY-REGULAR-PAY
+               MOVE OVERTIME-PAY TO DISPLAY-OVERTIME-PAY
+               MOVE HOURLY-RATE TO DISPLAY-HOURLY-RATE
+               MOVE HEALTH-PREMIUM TO DISPLAY-HEALTH
+               MOVE RETIREMENT-401K TO DISPLAY-401K
+               MOVE GARNISHMENT-AMT TO DISPLAY-GARNISH
+               MOVE TOTAL-DEDUCTIONS TO DISPLAY-TOTAL-DEDUCT
+
+               DISPLAY "EMPLOYEE: " EMP-NAME
+               DISPLAY "HOURS WORKED: " HOURS-WORKED
+               DISPLAY "HOURLY RATE: " DISPLAY-HOURLY-RATE
+               DISPLAY "GROSS PAY: " DISPLAY-GROSS-PAY
+
+               PERFORM 7000-PRINT-PAY-STUB
+               PERFORM 7500-WRITE-ACH-DETAIL
+               PERFORM 7810-RELEASE-REGISTER-SORT-RECORD
+               PERFORM 7900-ACCUMULATE-REGISTER-TOTALS
+           END-IF.
+
+       2200-UPDATE-YTD.
+           MOVE EMP-ID TO YTD-OUT-EMP-ID.
+           ADD GROSS-PAY TO YTD-IN-GROSS GIVING YTD-OUT-GROSS.
+           ADD OVERTIME-PAY TO YTD-IN-OT GIVING YTD-OUT-OT.
+           ADD NET-PAY TO YTD-IN-NET GIVING YTD-OUT-NET.
+           MOVE YTD-IN-TAX TO YTD-OUT-TAX.
+           ADD TOTAL-DEDUCTIONS TO YTD-IN-DEDUCTIONS
+               GIVING YTD-OUT-DEDUCTIONS.
+           WRITE YTD-OUT-RECORD.
+
+       2300-CARRY-FORWARD-YTD.
+           MOVE YTD-IN-RECORD TO YTD-OUT-RECORD.
+           WRITE YTD-OUT-RECORD.
+
+       3000-CALC-GROSS-PAY.
+           IF HOURS-WORKED > 40
+               MOVE 40 TO REGULAR-HOURS
+               SUBTRACT 40 FROM HOURS-WORKED GIVING OVERTIME-HOURS
+           ELSE
+               MOVE HOURS-WORKED TO REGULAR-HOURS
+               MOVE ZERO TO OVERTIME-HOURS
+           END-IF.
+
+      *> Rounding policy: every money figure is rounded to the
+      *> penny at the line item where it's computed (round-half-up,
+      *> GnuCOBOL's default ROUNDED mode), not just once at the end -
+      *> that's what keeps GROSS-PAY, NET-PAY and the stub/register
+      *> figures all adding back up to the same total a manual
+      *> recalculation would produce.
+           COMPUTE REGULAR-PAY ROUNDED =
+               REGULAR-HOURS * HOURLY-RATE.
+           COMPUTE OVERTIME-PAY ROUNDED =
+               OVERTIME-HOURS * HOURLY-RATE * 1.5.
+           ADD REGULAR-PAY OVERTIME-PAY GIVING GROSS-PAY.
+
+       3500-CALC-DEDUCTIONS.
+           ADD HEALTH-PREMIUM RETIREMENT-401K GARNISHMENT-AMT
+               GIVING TOTAL-DEDUCTIONS.
+           COMPUTE NET-PAY ROUNDED = GROSS-PAY - TOTAL-DEDUCTIONS.
+
+       7000-PRINT-PAY-STUB.
+           ADD 1 TO WS-STUB-PAGE-NO.
+           MOVE WS-STUB-PAGE-NO TO DISPLAY-PAGE-NO.
+           MOVE "ACME MANUFACTURING CO - EMPLOYEE PAY STUB" TO
+               PAY-STUB-LINE.
+           WRITE PAY-STUB-LINE.
+           STRING "RUN DATE: " WS-RUN-DATE "   PAGE: " DISPLAY-PAGE-NO
+               DELIMITED BY SIZE INTO PAY-STUB-LINE.
+           WRITE PAY-STUB-LINE.
+           MOVE "==========================================" TO
+               PAY-STUB-LINE.
+           WRITE PAY-STUB-LINE.
+           MOVE SPACES TO PAY-STUB-LINE.
+           WRITE PAY-STUB-LINE.
+
+           STRING "Pay Period: " PAY-PERIOD-START " - "
+               PAY-PERIOD-END DELIMITED BY SIZE INTO PAY-STUB-LINE.
+           WRITE PAY-STUB-LINE.
+           MOVE SPACES TO PAY-STUB-LINE.
+           WRITE PAY-STUB-LINE.
+
+           STRING "Employee ID: " EMP-ID DELIMITED BY SIZE
+               INTO PAY-STUB-LINE.
+           WRITE PAY-STUB-LINE.
+           STRING "Employee:    " EMP-NAME DELIMITED BY SIZE
+               INTO PAY-STUB-LINE.
+           WRITE PAY-STUB-LINE.
+           STRING "             " EMP-ADDRESS-1 DELIMITED BY SIZE
+               INTO PAY-STUB-LINE.
+           WRITE PAY-STUB-LINE.
+           STRING "             " EMP-CITY-ST-ZIP DELIMITED BY SIZE
+               INTO PAY-STUB-LINE.
+           WRITE PAY-STUB-LINE.
+           MOVE SPACES TO PAY-STUB-LINE.
+           WRITE PAY-STUB-LINE.
+
+           STRING "Regular Pay:  " DISPLAY-REGULAR-PAY
+               DELIMITED BY SIZE INTO PAY-STUB-LINE.
+           WRITE PAY-STUB-LINE.
+           STRING "Overtime Pay: " DISPLAY-OVERTIME-PAY
+               DELIMITED BY SIZE INTO PAY-STUB-LINE.
+           WRITE PAY-STUB-LINE.
+           STRING "Gross Pay:    " DISPLAY-GROSS-PAY
+               DELIMITED BY SIZE INTO PAY-STUB-LINE.
+           WRITE PAY-STUB-LINE.
+           STRING "Health Ins:   " DISPLAY-HEALTH
+               DELIMITED BY SIZE INTO PAY-STUB-LINE.
+           WRITE PAY-STUB-LINE.
+           STRING "401k:         " DISPLAY-401K
+               DELIMITED BY SIZE INTO PAY-STUB-LINE.
+           WRITE PAY-STUB-LINE.
+           STRING "Garnishment:  " DISPLAY-GARNISH
+               DELIMITED BY SIZE INTO PAY-STUB-LINE.
+           WRITE PAY-STUB-LINE.
+           STRING "Total Deduct: " DISPLAY-TOTAL-DEDUCT
+               DELIMITED BY SIZE INTO PAY-STUB-LINE.
+           WRITE PAY-STUB-LINE.
+           STRING "Net Pay:      " DISPLAY-NET-PAY
+               DELIMITED BY SIZE INTO PAY-STUB-LINE.
+           WRITE PAY-STUB-LINE.
+           MOVE SPACES TO PAY-STUB-LINE.
+           WRITE PAY-STUB-LINE.
+
+       7500-WRITE-ACH-DETAIL.
+      *> Appends this employee's direct-deposit instruction to the
+      *> period's ACH batch file. The batch file accumulates one
+      *> detail record per employee processed; the bank picks up
+      *> the whole file at the end of the pay period.
+           MOVE "22" TO ACH-TRAN-CODE.
+           MOVE EMP-ID TO ACH-EMP-ID.
+           MOVE EMP-NAME TO ACH-EMP-NAME.
+           MOVE EMP-ROUTING-NO TO ACH-ROUTING-NO.
+           MOVE EMP-ACCOUNT-NO TO ACH-ACCOUNT-NO.
+           MOVE NET-PAY TO ACH-AMOUNT.
+           WRITE ACH-DETAIL-RECORD.
+           ADD NET-PAY TO WS-ACH-TOTAL.
+
+      *> Prints one sorted register detail line from the current
+      *> REGISTER-SORT-RECORD - the register now prints in
+      *> department order, so this reads RS-* fields, not the
+      *> EMP-*/GROSS-PAY working fields that belong to whichever
+      *> transaction 2100 last processed).
+       7800-PRINT-REGISTER-LINE.
+           IF WS-REG-LINE-COUNT >= WS-REG-LINES-PER-PAGE
+               PERFORM 1100-PRINT-REGISTER-HEADER
+           END-IF.
+           MOVE RS-HOURS-WORKED TO DISPLAY-REG-HOURS.
+           MOVE RS-HOURLY-RATE TO DISPLAY-REG-RATE.
+           MOVE RS-GROSS-PAY TO DISPLAY-REG-GROSS.
+           MOVE RS-NET-PAY TO DISPLAY-REG-NET.
+           STRING RS-EMP-ID " " RS-EMP-NAME " " DISPLAY-REG-HOURS
+               "  " DISPLAY-REG-RATE "  " DISPLAY-REG-GROSS
+               "  " DISPLAY-REG-NET
+               DELIMITED BY SIZE INTO PAYROLL-REGISTER-LINE.
+           WRITE PAYROLL-REGISTER-LINE.
+           ADD 1 TO WS-REG-LINE-COUNT.
+
+       7810-RELEASE-REGISTER-SORT-RECORD.
+           MOVE EMP-DEPT         TO RS-DEPT.
+           MOVE EMP-ID           TO RS-EMP-ID.
+           MOVE EMP-NAME         TO RS-EMP-NAME.
+           MOVE HOURS-WORKED     TO RS-HOURS-WORKED.
+           MOVE HOURLY-RATE      TO RS-HOURLY-RATE.
+           MOVE GROSS-PAY        TO RS-GROSS-PAY.
+           MOVE NET-PAY          TO RS-NET-PAY.
+           MOVE TOTAL-DEDUCTIONS TO RS-TOTAL-DEDUCTIONS.
+           RELEASE REGISTER-SORT-RECORD.
+
+       7900-ACCUMULATE-REGISTER-TOTALS.
+           ADD 1 TO WS-EMPLOYEE-COUNT.
+           ADD GROSS-PAY TO WS-TOTAL-GROSS.
+           ADD TOTAL-DEDUCTIONS TO WS-TOTAL-DEDUCTIONS.
+           ADD NET-PAY TO WS-TOTAL-NET.
+
+      *> Accumulates the just-printed sorted register line's amounts
+      *> into WS-DEPT-TABLE for the department subtotal and
+      *> the GL extract - since the register is now sorted
+      *> by RS-DEPT, this table comes out in department order too.
+       7920-ACCUMULATE-DEPT-TOTALS.
+           PERFORM VARYING WS-DEPT-FOUND-IDX FROM 1 BY 1
+                   UNTIL WS-DEPT-FOUND-IDX > WS-DEPT-TABLE-COUNT
+               IF TBL-DEPT-CODE (WS-DEPT-FOUND-IDX) = RS-DEPT
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+           IF WS-DEPT-FOUND-IDX > WS-DEPT-TABLE-COUNT
+               ADD 1 TO WS-DEPT-TABLE-COUNT
+               MOVE WS-DEPT-TABLE-COUNT TO WS-DEPT-FOUND-IDX
+               MOVE RS-DEPT TO TBL-DEPT-CODE (WS-DEPT-FOUND-IDX)
+           END-IF.
+           ADD RS-GROSS-PAY TO TBL-DEPT-GROSS (WS-DEPT-FOUND-IDX).
+           ADD RS-TOTAL-DEDUCTIONS
+               TO TBL-DEPT-DEDUCT (WS-DEPT-FOUND-IDX).
+           ADD RS-NET-PAY TO TBL-DEPT-NET (WS-DEPT-FOUND-IDX).
+
+       7950-CHECKPOINT-IF-DUE.
+           ADD 1 TO WS-SINCE-LAST-CHECKPOINT.
+           IF WS-SINCE-LAST-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+               PERFORM 7960-WRITE-CHECKPOINT
+               MOVE ZERO TO WS-SINCE-LAST-CHECKPOINT
+           END-IF.
+
+      *> Closing and reopening YTD-MASTER-OUT here flushes every YTD
+      *> record written for this employee and earlier ones out to disk,
+      *> the same reason RESTART-FILE below is closed right after its
+      *> write - a restart after an abend can only pick up where this
+      *> checkpoint left off if both files are actually on disk at that
+      *> point, not sitting in an I/O buffer.
+       7960-WRITE-CHECKPOINT.
+           OPEN OUTPUT RESTART-FILE.
+           MOVE EMP-ID TO RESTART-RECORD.
+           WRITE RESTART-RECORD.
+           CLOSE RESTART-FILE.
+           CLOSE YTD-MASTER-OUT.
+           OPEN EXTEND YTD-MASTER-OUT.
+
+      *> SORT's OUTPUT PROCEDURE: RETURNs the timesheet
+      *> transactions back in department/EMP-ID order and prints the
+      *> register in that order, breaking on department to print a
+      *> subtotal line and build WS-DEPT-TABLE for the GL extract.
+       8930-PRINT-SORTED-REGISTER.
+           PERFORM 1100-PRINT-REGISTER-HEADER.
+           MOVE SPACES TO WS-REG-CURRENT-DEPT.
+           PERFORM UNTIL REG-SORT-END-OF-FILE
+               RETURN REGISTER-SORT-FILE
+                   AT END
+                       SET REG-SORT-END-OF-FILE TO TRUE
+                   NOT AT END
+                       IF WS-REG-CURRENT-DEPT NOT = SPACES
+                           AND RS-DEPT NOT = WS-REG-CURRENT-DEPT
+                           PERFORM 8935-PRINT-DEPT-SUBTOTAL
+                       END-IF
+                       MOVE RS-DEPT TO WS-REG-CURRENT-DEPT
+                       PERFORM 7800-PRINT-REGISTER-LINE
+                       PERFORM 7920-ACCUMULATE-DEPT-TOTALS
+               END-RETURN
+           END-PERFORM.
+           IF WS-REG-CURRENT-DEPT NOT = SPACES
+               PERFORM 8935-PRINT-DEPT-SUBTOTAL
+           END-IF.
+
+       8935-PRINT-DEPT-SUBTOTAL.
+           MOVE TBL-DEPT-GROSS (WS-DEPT-FOUND-IDX)
+               TO DISPLAY-REG-TOT-GROSS.
+           MOVE TBL-DEPT-DEDUCT (WS-DEPT-FOUND-IDX)
+               TO DISPLAY-REG-TOT-DEDUCT.
+           MOVE TBL-DEPT-NET (WS-DEPT-FOUND-IDX)
+               TO DISPLAY-REG-TOT-NET.
+           MOVE SPACES TO PAYROLL-REGISTER-LINE.
+           WRITE PAYROLL-REGISTER-LINE.
+           STRING "  DEPT " WS-REG-CURRENT-DEPT " SUBTOTAL - GROSS: "
+               DISPLAY-REG-TOT-GROSS "  DEDUCT: " DISPLAY-REG-TOT-DEDUCT
+               "  NET: " DISPLAY-REG-TOT-NET
+               DELIMITED BY SIZE INTO PAYROLL-REGISTER-LINE.
+           WRITE PAYROLL-REGISTER-LINE.
+           MOVE SPACES TO PAYROLL-REGISTER-LINE.
+           WRITE PAYROLL-REGISTER-LINE.
+
+       8900-PRINT-REGISTER-TOTALS.
+           MOVE WS-TOTAL-GROSS TO DISPLAY-REG-TOT-GROSS.
+           MOVE WS-TOTAL-NET TO DISPLAY-REG-TOT-NET.
+           MOVE SPACES TO PAYROLL-REGISTER-LINE.
+           WRITE PAYROLL-REGISTER-LINE.
+           STRING "EMPLOYEES PAID: " WS-EMPLOYEE-COUNT
+               DELIMITED BY SIZE INTO PAYROLL-REGISTER-LINE.
+           WRITE PAYROLL-REGISTER-LINE.
+           STRING "TOTAL GROSS: " DISPLAY-REG-TOT-GROSS
+               DELIMITED BY SIZE INTO PAYROLL-REGISTER-LINE.
+           WRITE PAYROLL-REGISTER-LINE.
+           STRING "TOTAL NET:   " DISPLAY-REG-TOT-NET
+               DELIMITED BY SIZE INTO PAYROLL-REGISTER-LINE.
+           WRITE PAYROLL-REGISTER-LINE.
+
+      *> Posts one debit/credit pair set per department: wages
+      *> expense debited for gross, cash credited for net, and
+      *> withholding-payable credited for the deductions withheld
+      *> from that department's employees.
+       8920-WRITE-GL-EXTRACT.
+           MOVE "GENERAL LEDGER INTERFACE - PAYROLL POSTING" TO
+               GL-EXTRACT-LINE.
+           WRITE GL-EXTRACT-LINE.
+           PERFORM VARYING WS-DEPT-FOUND-IDX FROM 1 BY 1
+                   UNTIL WS-DEPT-FOUND-IDX > WS-DEPT-TABLE-COUNT
+               MOVE TBL-DEPT-GROSS (WS-DEPT-FOUND-IDX)
+                   TO DISPLAY-GL-AMOUNT
+               STRING TBL-DEPT-CODE (WS-DEPT-FOUND-IDX) " DR "
+                   GL-ACCT-WAGES-EXPENSE " " DISPLAY-GL-AMOUNT
+                   DELIMITED BY SIZE INTO GL-EXTRACT-LINE
+               WRITE GL-EXTRACT-LINE
+
+               MOVE TBL-DEPT-NET (WS-DEPT-FOUND-IDX)
+                   TO DISPLAY-GL-AMOUNT
+               STRING TBL-DEPT-CODE (WS-DEPT-FOUND-IDX) " CR "
+                   GL-ACCT-CASH " " DISPLAY-GL-AMOUNT
+                   DELIMITED BY SIZE INTO GL-EXTRACT-LINE
+               WRITE GL-EXTRACT-LINE
+
+               MOVE TBL-DEPT-DEDUCT (WS-DEPT-FOUND-IDX)
+                   TO DISPLAY-GL-AMOUNT
+               STRING TBL-DEPT-CODE (WS-DEPT-FOUND-IDX) " CR "
+                   GL-ACCT-WITHHOLDING " " DISPLAY-GL-AMOUNT
+                   DELIMITED BY SIZE INTO GL-EXTRACT-LINE
+               WRITE GL-EXTRACT-LINE
+           END-PERFORM.
+
+      *> Final control-total step: the ACH batch's amount
+      *> column and the payroll register's NET-PAY column are summed
+      *> independently as the run goes (WS-ACH-TOTAL in
+      *> 7500-WRITE-ACH-DETAIL, WS-TOTAL-NET in
+      *> 7900-ACCUMULATE-REGISTER-TOTALS) - if they don't agree here,
+      *> the two outputs disagree on what got paid, which is exactly
+      *> the kind of silent mismatch that has to stop the job rather
+      *> than just get displayed and ignored.
+       8940-RECONCILE-ACH-TOTAL.
+           MOVE WS-ACH-TOTAL TO DISPLAY-ACH-TOTAL.
+           MOVE WS-TOTAL-NET TO DISPLAY-REG-TOT-NET.
+           IF WS-ACH-TOTAL = WS-TOTAL-NET
+               DISPLAY "CONTROL TOTAL OK - ACH: " DISPLAY-ACH-TOTAL
+                   " REGISTER NET: " DISPLAY-REG-TOT-NET
+           ELSE
+               DISPLAY "*** CONTROL TOTAL MISMATCH - ACH: "
+                   DISPLAY-ACH-TOTAL " REGISTER NET: "
+                   DISPLAY-REG-TOT-NET " ***"
+               PERFORM 8945-LOG-CONTROL-MISMATCH
+               MOVE 1 TO RETURN-CODE
+           END-IF.
+
+       8945-LOG-CONTROL-MISMATCH.
+           MOVE FUNCTION CURRENT-DATE (1:10) TO WS-EXCEPTION-DATE.
+           MOVE SPACES TO EXCEPTION-LOG-LINE.
+           STRING "PAYCHECK2 REASON=ACH TOTAL " DISPLAY-ACH-TOTAL
+               " NOT EQUAL REGISTER NET TOTAL " DISPLAY-REG-TOT-NET
+               " ON=" WS-EXCEPTION-DATE
+               DELIMITED BY SIZE INTO EXCEPTION-LOG-LINE.
+           WRITE EXCEPTION-LOG-LINE.
+
+       8950-CLEAR-RESTART-KEY.
+      *> The run finished clean - reset the checkpoint so the next
+      *> pay period's run doesn't skip anyone.
+           OPEN OUTPUT RESTART-FILE.
+           MOVE SPACES TO RESTART-RECORD.
+           WRITE RESTART-RECORD.
+           CLOSE RESTART-FILE.
+
+       9000-CLOSE-FILES.
+           CLOSE EMPLOYEE-MASTER TIMESHEET-FILE YTD-MASTER-IN
+               YTD-MASTER-OUT PAY-STUB-FILE ACH-BATCH-FILE
+               PAYROLL-REGISTER-FILE GL-EXTRACT-FILE EXCEPTION-LOG.
