@@ -0,0 +1,87 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CURRCONV.
+       AUTHOR.     HEYGILMORE.
+       DATE-WRITTEN. 2026-08-08.
+      ** Currency conversion utility built on DECIMALS1's PIC 9(3)V99
+      ** / ZZ9.99 decimal-handling pattern: accepts an amount and a
+      ** currency-pair code, looks up an exchange rate from a small
+      ** rate table, and displays the converted amount.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      * Internal number with implied decimal (same pattern DECIMALS1
+      * uses for AMOUNT-INTERNAL/AMOUNT-DISPLAY).
+       01 AMOUNT-INTERNAL  PIC 9(3)V99.
+       01 AMOUNT-DISPLAY   PIC ZZ9.99.
+
+       01 WS-PAIR-CODE-INPUT  PIC X(6).
+
+      *> Exchange rate table, keyed by a 6-character currency-pair
+      *> code, same FILLER/REDEFINES/OCCURS idiom PAYCHECK1 uses for
+      *> its OT-RULE-TABLE. Rates are illustrative flat figures, not
+      *> live market data.
+       01 RATE-VALUES.
+           05  FILLER PIC X(13) VALUE "USDEUR0009200".
+           05  FILLER PIC X(13) VALUE "USDGBP0007900".
+           05  FILLER PIC X(13) VALUE "USDJPY1495000".
+           05  FILLER PIC X(13) VALUE "EURUSD0010870".
+       01 RATE-TABLE REDEFINES RATE-VALUES.
+           05  RATE-ENTRY OCCURS 4 TIMES.
+               10  RATE-PAIR-CODE      PIC X(6).
+               10  RATE-VALUE          PIC 9(3)V9999.
+       01 WS-RATE-IDX          PIC 9(1).
+
+       01 AMOUNT-CONVERTED     PIC 9(6)V99.
+       01 DISPLAY-CONVERTED    PIC ZZZZZ9.99.
+
+       01 WS-VALID-PAIR PIC X(1) VALUE "N".
+           88  PAIR-IS-VALID             VALUE "Y".
+           88  PAIR-IS-INVALID           VALUE "N".
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-ACCEPT-INPUT.
+           PERFORM 2000-FIND-RATE.
+           IF PAIR-IS-VALID
+               PERFORM 3000-CONVERT-AMOUNT
+               PERFORM 3100-DISPLAY-RESULT
+           ELSE
+               DISPLAY "Unknown currency-pair code: "
+                   WS-PAIR-CODE-INPUT
+               DISPLAY "Valid codes: USDEUR USDGBP USDJPY EURUSD"
+           END-IF.
+           STOP RUN.
+
+       1000-ACCEPT-INPUT.
+           DISPLAY "Enter amount (decimals OK, e.g. 100.00): ".
+           ACCEPT AMOUNT-INTERNAL.
+           MOVE AMOUNT-INTERNAL TO AMOUNT-DISPLAY.
+           DISPLAY "Amount entered: " AMOUNT-DISPLAY.
+
+           DISPLAY "Enter currency pair (USDEUR, USDGBP, USDJPY, ".
+           DISPLAY "EURUSD): ".
+           ACCEPT WS-PAIR-CODE-INPUT.
+
+       2000-FIND-RATE.
+      *> Same "search the table, flag not-found" idiom as PAYCHECK1's
+      *> 2110-FIND-OT-RULE, except an unrecognized pair here is a
+      *> rejection rather than a default rule - there is no sensible
+      *> "default" exchange rate to fall back to.
+           SET PAIR-IS-INVALID TO TRUE.
+           MOVE 1 TO WS-RATE-IDX.
+           PERFORM VARYING WS-RATE-IDX FROM 1 BY 1
+                   UNTIL WS-RATE-IDX > 4
+               IF RATE-PAIR-CODE (WS-RATE-IDX) = WS-PAIR-CODE-INPUT
+                   SET PAIR-IS-VALID TO TRUE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       3000-CONVERT-AMOUNT.
+           COMPUTE AMOUNT-CONVERTED ROUNDED =
+               AMOUNT-INTERNAL * RATE-VALUE (WS-RATE-IDX).
+           MOVE AMOUNT-CONVERTED TO DISPLAY-CONVERTED.
+
+       3100-DISPLAY-RESULT.
+           DISPLAY "Rate applied: " RATE-PAIR-CODE (WS-RATE-IDX).
+           DISPLAY "Converted amount: " DISPLAY-CONVERTED.
